@@ -1,767 +1,1720 @@
-	   IDENTIFICATION  DIVISION.
-	   PROGRAM-ID.	   TESTJF10.
-	   AUTHOR.		   SYSTEM.
-	   DATE-WRITTEN.   06/11/2003.
-	   DATE-COMPILED.  06/11/2003.
-	   
-	  
-	   ENVIRONMENT DIVISION.
-	   
-	   CONFIGURATION SECTION.
-	   SOURCE-COMPUTER. IBM-9672.
-	   OBJECT-COMPUTER. IBM-9672.
-	   
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	   
-	        
-
-	        SELECT OUTPUT01-FILE ASSIGN TO OUT01
-				   FILE STATUS IS WS-OUT01-STATUS.
-				   
-	        SELECT OUTPUT02-FILE ASSIGN TO OUT02
-				   FILE STATUS IS WS-OUT02-STATUS.
-				   
-	        SELECT OUTPUT03-FILE ASSIGN TO OUT03
-				   FILE STATUS IS WS-OUT03-STATUS.
-				   
-	        SELECT OUTPUT04-FILE ASSIGN TO OUT04
-				   FILE STATUS IS WS-OUT04-STATUS.				   
-				   
-				   
-       DATA DIVISION.
-	   
-	   FILE SECTION.
-	   
-	 
-	   FD   OUTPUT01-FILE
-			  LABEL RECORDS ARE STANDARD 
-			  RECORDING MODE IS F.
- 
-       01   REC-OUT01                   PIC X(896).
-	   
-      
-
-       FD   OUTPUT02-FILE 
-              LABEL RECORDS ARE STANDARD 
-              RECORDING MODE IS F.
-
-       01   REC-OUT02                   PIC X(30).
-
-      
-
-       FD   OUTPUT03-FILE 
-	          LABEL RECORDS ARE STANDARD 
-			  RECORDING MODE IS F.
-			  
-	   01   REC-OUT03                   PIC X(80). 
-	   
-	  
-	  
-	   FD   OUTPUT04-FILE
-	          LABEL RECORDS ARE STANDARD 
-			  RECORDING MODE IS F. 
-			 
-	   01   REC-OUT04                   PIC X(80).
-	   
-	   WORKING-STORAGE SECTION.
-	   
-	   01   FILE-STATUS-CODES.          
-	        
-       	    05 WS-OUT01-STATUS          PIC X(02).   
-		    05 WS-OUT02-STATUS          PIC X(02).
-            05 WS-OUT03-STATUS		    PIC X(02).
-		    05 WS-OUT04-STATUS          PIC X(02).
-			05 ISMR121                  PIC X(7) 
-			                                     VALUE 'ISMR121'.
-			05  WS-ROUTINE              PIC X(10).
-            05  WS-INPUT-DATE           PIC X(10).
-            05  WS-PARM2-NUM            PIC 9(03).
-            05  WS-PARM3                PIC X(10).
-            05  WS-PARM4                PIC X(10).
-            05  WS-PARM5                PIC X(10).  
-       
-       01   DIS-SQL                     PIC -(5)9(3).      
-      
-       01   WS-SWITCHES.
-            05 WS-PARKANB-SWITCH  	    PIC X(01) VALUE 'Y'. 
-			   88 WS-MORE-PARKANB                 VALUE 'Y'.
-    		   88 WS-NO-MORE-PARKANB              VALUE 'N'.
-	        05 WS-PARKANB-CL-SWITCH        PIC X(01) VALUE 'Y'.
-               88 WS-MORE-PARKANB-CL              VALUE 'Y'.
-               88 WS-NO-MORE-PARKANB-CL    	      VALUE 'N'.
-			05 WS-FOUND-IK              PIC X(01) VALUE 'N'.
-			   88 WS-NOT-FOUND-IK                 VALUE 'N'.
-			05 WS-FOUND-ES              PIC X(01  VALUE 'N'.
-			   88 WS-NOT-FOUND-ES                 VALUE 'N'. 
-			05 WS-FOUND-IS              PIC X(01) VALUE 'N'.
-			   88 WS-NOT-FOUND-IS                 VALUE 'N'.
-            05 WS-FOUND-DL              PIC X(01) VALUE 'N'.
-			   88 WS-NOT-FOUND-DL                 VALUE 'N'.
-            05 WS-FOUND-DP              PIC X(01) VALUE 'N'.
-               88 WS-NOT-FOUND-DP                 VALUE 'N'.
-            
-            05  WS-SUPP-FOUND           PIC X(01).
-                88  SUPP-FOUND                    VALUE 'Y'.
-                88  SUPP-NOT-FOUND                VALUE 'N'.
-            05  WS-ORD-MTD-FOUND        PIC X(01).	
-                88  ORD-MTD-FOUND                 VALUE 'Y'.
-                88  ORD-MTD-NOT-FOUND             VALUE 'N'.
-           
-            05 WS-PARAMETER             PIC X(02) VALUE SPACES.
-    
-       01   WS-DATE-REFORMAT-AREAS. 
-            05 WS-WORK-DATE.
-               10 WS-WORK-DATE-CCYY     PIC X(4).
-               10 DASH-1                PIC X(1).
-               10 WS-WORK-DATE-MM       PIC X(2).
-               10 DASH-2                PIC X(1).
-               10 WS-WORK-DATE-DD       PIC X(2).
-            05 WS-CCYYMMDD.		 
-               10 WS-CCYY-DATE          PIC X(4).
-               10 WS-MM-DATE            PIC X(2).
-               10 WS-DD-DATE            PIC X(2).
-            05 WS-DATE                  PIC X(10).
-            05 WS-CURRENT-DATE          PIC X(10) VALUE '0000-00-00'.
-            05 WS-TODAY-DATE            PIC X(08).
-            05 WS-TODAY-TIME            PIC X(06).
-            05 WS-START-DATE            PIC X(10) VALUE '0000-00-00'.
-
-       01   WS-COUNTERS.
-            05 WS-BLANK-TALLY           PIC 9(02) VALUE 0.
-            05 WS-CL-COUNT              PIC 9(02) VALUE 0.
-            05 WS-OUT01-COUNTER         PIC 9(08) VALUE 0.
-            05 WS-OUT02-COUNTER         PIC 9(08) VALUE 0.  			
-			05 WS-OUT03-COUNTER         PIC 9(08) VALUE 0.
-            05 WS-OUT04-COUNTER         PIC 9(08) VALUE 0.  
-			05 WS-IN03-DISPLAY-COUNT    PIC ZZ,ZZZ,ZZ9. 
-			05 WS-IN05-DISPLAY-COUNT    PIC ZZ,ZZZ,ZZ9.
-			05 WS-OUT01-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
-            05 WS-OUT02-DISPLAY-COUNT	PIC ZZ,ZZZ,ZZ9.
-            05 WS-OUT03-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
-            05 WS-OUT04-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
-            05 T01CNT                   PIC 9(03) VALUE 0.
-            05 T02CNT                   PIC 9(03) VALUE 0.
-			05 I03CNT                   PIC 9(03) VALUE 0.
-			05 I05CNT                   PIC 9(03) VALUE 0. 
-			05 WS-SUP-CNT               PIC 9(03) VALUE 0.
-			05 WS-ORD-CNT               PIC 9(03) VALUE 0. 
-			
-	   
-	   01   T1-SUPP-CODE    PIC X(05).
-		    88 VALID-SUPP-CODE  VALUE '00001' '00002' '00003' '00004' '00005'.
-					 
-       
-	   01   T2-ORDER-METHOD  PIC X(01).
-	        88 VALID-ORDER-METHOD VALUE 'A' 'B' 'C' 'D' 'E'. 
-					
-	   01   HOST-VARIABLES-PM. 
-            05 HV-PM-CUSTOMER-SUPP      PIC X(07).
-            05 HV-PM-LOCATION           PIC X(12).
-            05 HV-PM-ITEMID             PIC X(12).
-            05 HV-PM-EFF-START          PIC X(10).
-            05 HV-PM-LOT-QUANTITY       PIC S9(9) COMP.
-            05 HV-PM-KANBAN             PIC X(04).
-            05 HV-PM-EMPLOYEE           PIC X(05).
-            05 HV-PM-ORDER-METHOD       PIC X(01).
-            05 HV-PM-LIFE-CYCLE         PIC X(01).
-            05 HV-COUNT-LOCATION        PIC S9(05) COMP.
-            05 HV-COUNT-STORADD         PIC S9(05) COMP.
-            05 HV-PART-DESCRIPTION-CNT  PIC S9(05) COMP.
-            05 HV-SUPP-PLANT-CNT        PIC S9(05) COMP.
-			 
-	   01   NULL-IND. 
-	        05 NI-LOT-QUANTITY          PIC S9(4) COMP.
-			05 NI-KANBAN                PIC S9(4) COMP.
-			05 NI-VEHICLE-CODE          PIC S9(4) COMP.
-			05 NI-COMMENT               PIC S9(4) COMP.
-			05 NI-STOR-ADDR             PIC S9(4) COMP.
-			05 NI-PK-LOCATION           PIC S9(4) COMP.
-			05 NI-CNT-LOC               PIC S9(4) COMP.
-			05 NI-CNT-STOR              PIC S9(4) COMP.
-			05 NI-PK-PACKING-STYLE      PIC S9(4) COMP.
-			05 NI-PK-STORE-ADDR-PRIM    PIC S9(4) COMP. 
-			
-	   01   HOST-VARIABLES-SM.         
-            05 HV-SM-SUPP-PLANT-NAME    PIC X(50).	   
-			05 HV-SM-PART-DESCRIPTION   PIC X(40).
-			05 HV-SM-VEHICLE-CODE       PIC X(05).
-			05 HV-SM-COMMENT            PIC X(40).
-       
-	   01   HOST-VARIABLES-PK.
-	        05 HV-PK-LOCATION           PIC X(12). 
-			05 HV-PK-STORE-ADDR-PRIM    PIC X(10).
-			05 HV-PK-PACKING-STYLE      PIC X(10).
-			05 HV-PK-SHARE              PIC S9(3)V9(4) USAGE COMP-3.
-			
-       01   WS-PART-NUMBER              PIC X(12).
-	   01   WS-CUSTOMER-SUPP            PIC X(07).
-	   01   WS-BUSINESS-ENT             PIC X(02) VALUE SPACES.
-	   01   WS-DOCK                     PIC X(02).
-	   01   WS-KANBAN                   PIC X(04).
-	   
-	   01   WS-QTY-PER-BOX              PIC 9(07).
-	   01   WS-PART-NO-WORK             PIC X(10).
-	   
-	   01   HOST-VARIABLES-SP. 
-	        05 HV-SP-PERIOD             PIC X(08).
-			
-	   01   01REC.
-	        05 01-OWK-BUSINESS-ENTITY     PIC X(05) VALUE SPACES.
-			05 01-OWK-ORD-REL-TYPE-CODE   PIC X(02) VALUE SPACES.
-			05 01-OWK-ORD-REL-STATUS      PIC X(02) VALUE SPACES.
-			05 01-OWK-ORD-REL-DT          PIC X(14) VALUE SPACES.
-			05 01-OWK-BE-DOCK             PIC X(02) VALUE SPACES.
-			05 01-OWK-DOCK-DESC           PIC X(30) VALUE SPACES.
-			05 01-OWK-ORD-NUM 			  PIC X(12) VALUE SPACES.
-			05 01-OWK-ORD-SERIES-NUM      PIC X(08) VALUE SPACES.
-			05 01-OWK-ORD-DEL-NUM         PIC X(04) VALUE SPACES.
-			05 01-OWK-SUP-PLANT-CODE      PIC X(05) VALUE SPACES.
-			05 01-OWK-SUP-PLANT-NAME      PIC X(30) VALUE SPACES.
-			05 01-OWK-ORD-SPECIALIST      PIC X(02) VALUE SPACES.
-			05 01-OWK-ORD-HDL-TYPE-CODE   PIC X(01) VALUE SPACES.
-			05 01-OWK-BE-UNLOAD-DT        PIC X(14) VALUE SPACES.
-			05 01-OWK-RP-CHECKSHEET-PRINT PIC X(14) VALUE SPACES.
-			05 01-OWK-RP-PICKLIST-PRINT   PIC X(14) VALUE SPACES.
-			05 01-OWK-RP-SKIDMFST-PRINT   PIC X(14) VALUE SPACES.
-			05 01-OWK-PU-ROUTE-START-DT   PIC X(14) VALUE SPACES.
-			05 01-OWK-SUP-ARV-DT          PIC X(14) VALUE SPACES.
-			05 01-OWK-SUP-SHIP-DOCK       PIC X(03) VALUE SPACES.
-			05 01-OWK-DATA.       
-  			   10 01-OWK-PARTNER-CODE     PIC X(05) VALUE SPACES.
-			   10 01-OWK-PARTNER-NAME     PIC X(30) VALUE SPACES.
-			   10 01-OWK-PNT-CODE         PIC X(05) VALUE SPACES.
-			   10 01-OWK-PNT-SHORT-NAME   PIC X(03) VALUE SPACES.
-			   10 01-OWK-PNT-NAME         PIC X(30) VALUE SPACES.
-			   10 01-OWK-RESP-LP-FLAG     PIC X(01) VALUE SPACES.
-			   10 01-OWK-RTE-CODE         PIC X(09) VALUE SPACES.
-			   10 01-OWK-RTE-DEPART-DT    PIC X(14) VALUE SPACES.
-			   10 01-OWK-RTE-ARRIVE-DT    PIC X(14) VALUE SPACES.
-			05 01-OWK-KANBAN-NUM          PIC X(04) VALUE SPACES.
-			05 01-OWK-PART-NUM            PIC X(12) VALUE SPACES.
-			05 01-OWK-PART-DESC           PIC X(30) VALUE SPACES.
-			05 01-OWK-QTY-PER-BOX         PIC X(07) VALUE SPACES.
-			05 01-OWK-LAST-BOX-QTY        PIC X(07) VALUE SPACES.
-			05 01-OWK-TTL-BOX-ORD         PIC X(07) VALUE SPACES.
-			05 01-OWK-BO-REMAIN-TO-ORD    PIC X(07) VALUE SPACES.
-			05 01-OWK-STORE-ADDRESS       PIC X(10) VALUE SPACES.
-            05 01-OWK-LINESIDE-ADDRESS    PIC X(10) VALUE SPACES.
-            05 01-OWK-NAMC-DATA           PIC X(10) VALUE SPACES.
-			05 01-OWK-FILLER              PIC X(15) VALUE SPACES.  
-			
-	   01   02-DATETIME. 
-	        05 02-PROCESS-DATE           PIC X(08).
-			05 02-PROCESS-TIME           PIC X(06).
-			05 02-FILLER1                PIC X(66).
-			
-       01   03-ERRREC.  
-            05  03-OWK-PART-NUM          PIC X(12).
-            05  03-FILLER1               PIC X(01).
-            05  03-OWK-KANBAN-NUM        PIC X(04).
-            05  03-FILLER2			     PIC X(01).
-			05  03-OWK-BE-DOCK           PIC X(02).
-			05  03-FILLER3               PIC X(01).
-			05  03-OWK-SUP-PLANT-CODE    PIC X(05).
-			05  03-FILLER4               PIC X(01).
-			05  03-ERROR-MESSAGE         PIC X(53).
-
-       01   04-CNTREC.
-            05 04-OWK-BUS-ENT            PIC X(05).
-            05 04-OWK-REL-TYPE           PIC X(02).
-            05 04-OWK-DATE-TIME          PIC X(14).
-            05 04-OWK-NUM-RECS           PIC 9(10).
-            05 04-FILLER3                PIC X(40).
-
-       01   HOST-VARIABLES-PP.         
-            05 HV-PP-PERIOD-TYPE       PIC X(02).
-            05 HV-PP-PERIOD       	   PIC X(08).
-            
-            EXEC SQL 
-                  INCLUDE SQLCA 
-            END-EXEC.
-            
-            EXEC SQL 
-                DECLARE C1-PARKANB CURSOR FOR 
-                  SELECT  CUSTOMER_SUPP,				
-			              LOCATION,
-			              EMPLOYEE,
-			              KANBAN,
-			              ITEMID,
-			              LOT-QUANTITY,
-			              EFF_START,
-			              ORDER_METHOD 
-			      FROM    PARKANB 
-                  WHERE   TYPE = 'CD'				  
-			      AND     CSI_TYPE = 'SU'
-				         (EFF_START <= :WS-START-DATE AND 
-						 (EFF_STOP  >= :WS-CURRENT-DATE OR 
-						  EFF_STOP IS NULL))
-				  ORDER BY CUSTOMER-SUPP,    
-			               LOCATION,
-						   ITEMID,
-			               EFF-START 
-			END-EXEC.
-			
-			
-            EXEC SQL 
-                DECLARE C2-PARKANB CURSOR FOR 
-                  SELECT  SHARE,				
-				          LOCATION,
-						  STORE_ADDRESS_PRIM,
-						  PACKING_STYLE 
-				  FROM  PARKANB
-                  WHERE TYPE = 'CL' 
-                   AND   CSI_TYPE             = 'SU' 
-                   AND   ITEMID               = :WS-PART-NUMBER 
-                   AND   CUSTOMER_SUPP        = :WS-CUSTOMER-SUPP 
-                   AND   SUBSTR(LOCATION,1,2) = :WS-DOCK 
-                   AND   (EFF_START <= :WS-START-DATE AND 
-                         (EFF_STOP  >= :WS-CURRENT-DATE OR 
-                          EFF_STOP IS NULL))
-                  ORDER BY SHARE DESC, LOCATION DESC 
-            END-EXEC.	
-            
-            			
-	    PROCEDURE DIVISION.
-		
-		0000-MAIN-MODULE.
-		
-			DISPLAY 'OWKB010 START'.
-			
-			PERFORM 1000-INITIALIZATION THRU
-					1000-INITIALIZATION-EXIT.
-			
-			PERFORM 2000-MAINLINE THRU
-					2000-MAINLINE-EXIT.
-					
-			PERFORM 3000-CLOSE-FILES THRU
-					3000-CLOSE-FILES-EXIT.
-					
-			GOBACK.
-			
-		0000-MAIN-MODULE0EXIT.  EXIT.
-	   
-	    
-	   
-	    1000-INITIALIZATION.
-		
-			
-			OPEN OUTPUT OUTPUT01-FILE.
-			IF WS-OUT01-STATUS NOT = '00'
-			   DISPLAY 'PROGRAM NAME : OWKB010'
-			   DISPLAY 'OPEN ERROR FOR OUTPUT01 FILE'
-			   DISPLAY 'FILE STATUS : ' WS-OUT01-STATUS
-			   CALL 'ABENDME'
-			END-IF.
-			
-			
-			ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
-			
-			MOVE WS-TODAY-DATE TO WS-CCYYMMDD 
-								  02-PROCESS-DATE
-			
-			ACCEPT WS-TODAY-TIME FROM TIME .
-			
-			MOVE 02-DATETIME TO  01-OWK-ORD-REL-DT
-								 04-OWK-DATE-TIME.
-								 
-			MOVE WS-TODAY-TIME TO 02-PROCESS-TIME.
-			
-			MOVE WS-CCYY-DATE 	TO WS-WORK-DATE-CCYY.
-			MOVE WS-MM-DATE		TO WS-WORK-DATE-MM.
-			MOVE WS-DD-DATE		TO WS-WORK-DATE-DD.
-			MOVE '-'			TO DASH-1 DASH-2.
-			MOVE WS-WORK-DATE 	TO WS-CURRENT-DATE.
-			
-			MOVE 'BUMPWORK'				TO WS-ROUTINE.
-			MOVE WS-CURRENT-DATE		TO WS-INPUT-DATE
-			MOVE 20						TO WS-PARM2-NUM
-			MOVE '+'					TO WS-PARM3
-			MOVE SPACES					TO WS-PARM4
-			MOVE SPACES					TO WS-PARM5
-			CALL ISMR121 USING WS-ROUTINE
-							   WS-INPUT-DATE
-							   WS-PARM2-NUM
-							   WS-PARM3
-							   WS-PARM4
-							   WS-PARM5.
-			IF WS-PARM5 = SPACES
-			   DISPLAY 'PROGRAM NAME : OWKB010'
-			   DISPLAY 'FORCED ABEND - CALENDAR ROUTINE ABEND'
-			   CALL 'ABENDME'
-			END-IF
-			MOVE WS-PARM5 TO WS-START-DATE.
-			DISPLAY 'WS START DATE: ' WS-START-DATE.
-			
-			PERFORM 8100-WRITE-DATETIME THRU
-					8100-WRITE-DATETIMR-EXIT .
-					
-       1000-INITIALIZATION-EXIT. EXIT.
-	 
-	  
-	  	  
-	   2000-MAINLINE.
-	   
-		    *>CE Group to var #.
-		    MOVE 02-DATETIME TO 01-OWK-PART-DESC.
-			
-			*>CE VAR to Group   #.
-		    MOVE  01-OWK-PART-DESC TO 02-DATETIME.
-		   
-		   MOVE 'BK005'  			TO 01-OWK-BUSINESS-ENTITY
-									   04-OWK-BUS-ENT
-		   MOVE 'DO'         		TO 01-OWK-ORD-REL-TYPE-CODE
-									   04-OWK-REL-TYPE
-		    
-		   MOVE 'RP'  TO  01-OWK-ORD-REL-STATUS
-		    
-		   MOVE I1-ORDER-HANDLE-TYPE TO 01-OWK-ORD-HDL-TYPE-CODE
-		   
-		   MOVE SPACES 	        	TO 01-OWK-NAMC-DATA. 
-		   		   
-		   PERFORM 4000-LOAD-SUPP-CODES THRU
-				   4000-LOAD-SUPP-CODES-EXIT.
-				   
-		   PERFORM 4200-LOAD-ORDER-METHODS THRU
-				   4200-LOAD-ORDER-METHODS-EXIT.
-				   
-		   PERFORM 2100-OPEN-C1-PARKANB THRU
-			       2100-OPEN-C1-PARKANB-EXIT.
-					  
-		   PERFORM 2200-MAIN-PROCESS-LOOP THRU
-		           2200-MAIN-PROCESS-LOOP-EXIT
-			 UNTIL WS-NO-MORE-PARKANB.
-		   
-			 
-	   2000-MAINLINE-EXIT. EXIT.
-	  
-	  	  
-	   2100-OPEN-C1-PARKANB.
-	   
-		   EXEC SQL
-				OPEN C1-PARKANB
-		   END-EXEC.
-		   
-		   EVALUATE SQLCODE
-			   WHEN 0
-					CONTINUE
-			   WHEN OTHER
-					DISPLAY 'BAD OPEN ON C1-PARKANB'
-					MOVE SQLCODE TO DIS-SQL
-					DISPLAY  'SQL CODE = ' DIS-SQL
-					CALL 'ABENDME'
-		   END-EVALUATE.
-		   
-	   2100-OPEN-C1-PARKANB-EXIT. EXIT.
-	  
-	  
-	   
-	   2200-MAIN-PROCESS-LOOP.
-		  
-		   EXEC SQL
-		      FETCH C1-PARKANB INTO
-					:HV-PM-CUSTOMER-SUPP,
-					:HV-PM-LOCATION,
-					:HV-PM-EMPLOYEE,
-					:HV-PM-KANBAN:NI-KANBAN,
-					:HV-PM-ITEMID,
-					:HV-PM-LOT-QUANTITY:NI-LOT-QUANTITY,
-					:HV-PM-EFF-START,
-					:HV-PM-ORDER-METHOD
-		   END-EXEC.
-		   
-		   EVALUATE SQLCODE
-		       WHEN 0
-			          SET SUPP-NOT-FOUND TO TRUE
-					  SET ORD-MTD-NOT-FOUND TO TRUE
-					  PERFORM 2205-LOOK-FOR-SUPPLIER THRU
-							  2205-LOOK-FOR-SUPPLIER-EXIT
-					  PERFORM 2207-LOOK-FOR-ORD-METD THRU
-							  2207-LOOK-FOR-ORD-METD-EXIT
-					  IF  SUPP-NOT-FOUND
-					  AND ORD-MTD-NOT-FOUND
-						  PERFORM 2210-MOVE-REFORMAT THRU
-								  2210-MOVE-REFORMAT-EXIT
-					  END-IF
-		       WHEN 100
-					MOVE 'N' TO WS-PARKANB-SWITCH
-			   WHEN OTHER
-					DISPLAY 'BAD FETCH ON C1-PARKANB'
-					MOVE SQLCODE TO DIS-SQL
-					DISPLAY 'SQL CODE  = ' DIS-SQL
-					DISPLAY 'START DATE =  ' WS-START-DATE
-					DISPLAY 'CURR DATE  = ' WS-CURRENT-DATE
-					CALL 'ABENDME'
-		   END-EVALUATE.
-		   
-	   2200-MAIN-PROCESS-LOOP-EXIT. EXIT.
-	   
-	   
-	   
-	   2205-LOOK-FOR-SUPPLIER.
-	       
-		   MOVE HV-PM-CUSTOMER-SUPP TO T1-SUPP-CODE
-		   IF VALID-SUPP-CODE
-			   SET   SUPP-FOUND TO TRUE 
-			   
-		   END-IF. 
-		
-	
-	  
-	   
-       2205-LOOK-FOR-SUPPLIER-EXIT. EXIT. 
-	   
-	   2207-LOOK-FOR-ORD-METD.
-	   
-	       MOVE HV-PM-ORDER-METHOD   TO  T2-ORDER-METHOD.
-		   
-		   IF VALID-ORDER-METHOD
-			   SET   ORD-MTD-FOUND TO TRUE
-		   END-IF.
-		
-       2207-LOOK-FOR-ORD-METD-EXIT. EXIT.
-       
-       2210-MOVE-REFORMAT. 
-
-           MOVE SPACES        TO 01REC. 
-           
-
-		   MOVE HV-PM-ITEMID              TO 01-OWK-PART-NUM 
-		                                    
-           MOVE HV-PM-KANBAN              TO 01-OWK-KANBAN-NUM 
-                                             
-           
-		   
-		   MOVE HV-PM-EMPLOYEE             TO 01-OWK-ORD-SPECIALIST 
-		   MOVE HV-PM-LOCATION       (1:2) TO 01-OWK-BE-DOCK 
-		                                      
-		   MOVE HV-PM-CUSTOMER-SUPP  (3:5) TO 01-OWK-SUP-PLANT-CODE 
-		                                    
-		   MOVE 02-DATETIME TO  01-OWK-ORD-REL-DT 
-		                        
-		   
-		   
-		      MOVE HV-PM-LOT-QUANTITY TO WS-QTY-PER-BOX 
-			  MOVE WS-QTY-PER-BOX     TO 01-OWK-QTY-PER-BOX 
-		  
-		      PERFORM 2212-CSIPLNT-READ THRU 
-			          2212-CSIPLNT-READ-EXIT. 
-			  PERFORM 2215-PROCESS-PARDESC THRU  
-			          2215-PROCESS-PARDESC-EXIT. 
-			  PERFORM 2218-PROCESS-PARKANB-CL THRU
-                      2218-PROCESS-PARKANB-CL-EXIT		
-           
-		   PERFORM 8000-WRITE-PARTMSTR THRU 
-		           8000-WRITE-PARTMSTR-EXIT .
-				 
-       2210-MOVE-REFORMAT-EXIT. EXIT. 
-	   
-	   2212-CSIPLNT-READ.
-	   
-	       MOVE ZEROS TO HV-SUPP-PLANT-CNT. 
-		   EXEC SQL 
-		       SELECT A.NAME, B.CNT 
-			     INTO :HV-SM-SUPP-PLANT-NAME, 
-				      :HV-SUPP-PLANT-CNT 
-			     FROM CSIPLNT A, 
-				 ( SELECT COUNT(DISTICT(NAME)) AS CNT  
-				 FROM  CSIPLNT
-				WHERE PLANT_TYPE = 'PC'
-				  AND CUSTOMER_SUPP = :HV-PM-CUSTOMER-SUPP) AS B
-				WHERE PLANT_TYPE = 'PC' 
-				  AND CUSTOMER-SUPP = :HV-PM-CUSTOMER-SUPP 
-		   END-EXEC. 
-		   
-		   EVALUATE SQLCODE 
-		       WHEN 0 
-			        MOVE HV-SM-SUPP-PLANT-NAME (1:30) TO 
-					        01-OWK-SUP-PLANT-NAME 
-				    IF  HV-SUPP-PLANT-CNT > 1 
-				        MOVE 'MULTIPLE SUPPLIER PLANT NAME' 
-				        TO 03-ERROR-MESSAGE 
-				        PERFORM 8200-WRITE-ERROR THRU 
-						        8200-WRITE-ERROR-EXIT  
-			        END-IF 
-		        WHEN 100 
-			        MOVE 'NO DATA' TO 01-OWK-SUP-PLANT-NAME 
-			        MOVE 'NO SUPPLIER PLANT NAME' TO 03-ERROR-MESSAGE 
-			        PERFORM 8200-WRITE-ERROR THRU 
-				            8200-WRITE-ERROR-EXIT 
-		   WHEN OTHER 
-			    DISPLAY 'BAD SELECT ON CSIPLNT' 
-			    MOVE SQLCODE TO DIS-SQL 
-			    DISPLAY 'SQL CODE = ' DIS-SQL 
-				CALL 'ABENDME' 
-	       END-EVALUATE.
-		
-       2212-CSIPLNT-READ-EXIT. EXIT.
-	  
-       
-	   2215-PROCESS-PARDESC.
-	   
-	       MOVE ZEROS TO HV-PART-DESCRIPTION-CNT .
-		   EXEC SQL 
-		       SELECT A.DESCRIPTION, B.CNT 
-			     INTO :HV-SM-PART-DESCRIPTION, 
-				      :HV-PART-DESCRIPTION-CNT 
-				 FROM PARDESC A, 
-				 ( SELECT COUNT(DISTINCT(DESCRIPTION) AS CNT 
-				 FROM    PARDESC 
-				 WHERE ITEMID = :HV-PM-ITEMID) AS B  
-				 WHERE A.ITEMID = :HV-PM-ITEMID 
-		    END-EXEC. 
-			
-			EVALUATE SQLCODE 
-			    WHEN 0 
-				    MOVE HV-SM-PART-DESCRIPTION(1:30) TO 
-					        01-OWK-PART-DESC 
-					IF  HV-PART-DESCRIPTION-CNT > 1
-					    MOVE 'MULTIPLE PART DESCRIPTION' 
-						TO 03-ERROR-MESSAGE 
-						PERFORM 8200-WRITE-ERROR THRU 
-						        8200-WRITE-ERROR-EXIT 
-					END-IF 
-				WHEN 100 
-                    MOVE 'NO DATA' TO 01-OWK-PART-DESC 
-                    MOVE 'NO PART DESCRIPTION' TO 03-ERROR-MESSAGE
-                    PERFORM 8200-WRITE-ERROR THRU 
-                            8200-WRITE-ERROR-EXIT 
-                WHEN OTHER 
-                     DISPLAY 'BAD SELECT ON PARDESC' 
-                     MOVE SQLCODE TO DIS-SQL 
-                     DISPLAY 'SQL CODE = ' DIS-SQL 
-                     CALL 'ABENDME' 
-            END-EVALUATE.
-			
-       2215-PROCESS-PARDESC-EXIT. EXIT.
-
-       
-	   
-	   2218-PROCESS-PARKANB-CL.
-	      
-		   MOVE HV-PM-ITEMID 			TO WS-PART-NUMBER 
-		   MOVE HV-PM-LOCATION(1:2) 	TO     WS-DOCK
-		   MOVE HV-PM-CUSTOMER-SUPP 	TO     WS-CUSTOMER-SUPP
-		   MOVE HV-PM-KANBAN 			TO WS-KANBAN  
-		   MOVE SPACES 					TO HV-PK-LOCATION 
-										   HV-PK-STORE-ADDR-PRIM.
-           MOVE ZEROS                  TO HV-COUNT-LOCATION  
-										   HV-COUNT-STORADD. 
-		   
-		   EXEC SQL 
-		        OPEN C2-PARKANB 
-		   END-EXEC.
-		   
-		    EVALUATE SQLCODE
-		        WHEN 0
-                     CONTINUE 
-                WHEN OTHER  
-                     DISPLAY 'BAD OPEN ON C2-PARKANB' 
-                     MOVE SQLCODE TO DIS-SQL 
-                     DISPLAY 'SQL CODE = ' DIS-SQL 
-                     CALL 'ABENDME' 
-            END-EVALUATE.
- 
-            EXEC SQL 
-                FETCH C2-PARKANB 
-                 INTO :HV-PK-SHARE,
-                      :HV-PK-LOCATION :NI-PK-LOCATION,		 
-				      :HV-PK-STORE-ADDR-PRIM :NI-PK-STORE-ADDR-PRIM, 
-					  :HV-PK-PACKING-STYLE   :NI-PK-PACKING-STYLE
-			END-EXEC.
-            
-            EVALUATE SQLCODE 
-                WHEN 0 
-                     MOVE HV-PK-LOCATION (3:10) 
-                                              TO 01-OWK-LINESIDE-ADDRESS 
-                     MOVE HV-PK-STORE-ADDR-PRIM 
- 					                          TO 01-OWK-STORE-ADDRESS 
-				     MOVE HV-PK-PACKING-STYLE (1:1)  
-                                              TO 01-OWK-NAMC-DATA
-                     MOVE HV-PK-PACKING-STYLE (2:2)													
-                                              TO 01-OWK-NAMC-DATA
-		             
-				WHEN 100  
-                     MOVE 'NO DATA' TO 01-OWK-LINESIDE-ADDRESS  
-					  
-					
-                     MOVE 'NO DATA' TO 01-OWK-STORE-ADDRESS  
-					  
-					
-					 MOVE SPACES   TO  01-OWK-NAMC-DATA
-                                       
-                      
-			    WHEN OTHER 
-				     DISPLAY 'BAD FETCH ON C2-PARKANB CURSOR' 
-                     MOVE SQLCODE TO DIS-SQL 
-                     DISPLAY 'SQL CODE = ' DIS-SQL 				 
-                     CALL 'ABENDME' 
-            END-EVALUATE.
-            
-            EXEC SQL 
-                 CLOSE C2-PARKANB 
-            END-EXEC.
-            			
-			EVALUATE SQLCODE		 
-                WHEN 0 
-				     CONTINUE 
-				WHEN OTHER 
-				     DISPLAY 'BAD CLOSE ON C2-PARKANB'
-                     MOVE SQLCODE TO DIS-SQL 
-                     DISPLAY 'SQL CODE = ' DIS-SQL 
-                     CALL 'ABENDME' 
-           END-EVALUATE.
-  
-       2218-PROCESS-PARKANB-CL-EXIT. EXIT. 
-       
-       
-	   
-	   3000-CLOSE-FILES.
-	   
-		       EXEC SQL 
-			        CLOSE C1-PARKANB 
-			   END-EXEC 
-			   
-			   EVALUATE SQLCODE
-                   WHEN 0
-                        CONTINUE 
-                   WHEN OTHER 
-                        DISPLAY 'BAD CLOSE ON C1-PARKANB'  
-                        MOVE SQLCODE TO DIS-SQL 
-                        DISPLAY 'SQL CODE = ' DIS-SQL 
-                        CALL 'ABENDME' 
-               END-EVALUATE						
-	         
-		  
-		   CLOSE OUTPUT01-FILE.
-		   
-		   IF WS-OUT01-STATUS NOT = '00'
-   		      DISPLAY 'PROGRAM NAME : OWKB010'
-			  DISPLAY 'CLOSE ERROR FOR OUTPUT FILE 1 '
-			  DISPLAY 'FILE STATUS ' WS-OUT01-STATUS
-		      CALL 'ABENDME'
-		   END-IF.
-	  
-		   MOVE WS-OUT01-COUNTER	TO WS-OUT01-DISPLAY-COUNT.
-		  
-		   DISPLAY 'OWKB010 EXTRACT RECORDS WRITTEN = '
-					WS-OUT01-DISPLAY-COUNT.
-		   
-		   
-	   3000-CLOSE-FILES-EXIT.  EXIT.
-	   
-	   
-	   8000-WRITE-PARTMSTR.
-	   
-		   WRITE REC-OUT01 FROM 01REC.
-		   
-		   IF WS-OUT01-STATUS NOT = '00'
-			  DISPLAY 'PROGRAM NAME : OWKB010'
-			  DISPLAY 'WRITE ERROR FOR OUTPUT FILE 1 '
-			  DISPLAY 'FILE STATUS ' WS-OUT01-STATUS
-			  CALL 'ABENDME'
-		   ELSE
-			  ADD 1 TO WS-OUT01-COUNTER
-		   END-IF.
-		   
-	   8000-WRITE-PARTMSTR-EXIT. EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TESTJF10.
+       AUTHOR.         SYSTEM.
+       DATE-WRITTEN.   06/11/2003.
+       DATE-COMPILED.  06/11/2003.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-9672.
+       OBJECT-COMPUTER. IBM-9672.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OUTPUT01-FILE ASSIGN TO OUT01
+                  FILE STATUS IS WS-OUT01-STATUS.
+
+           SELECT OUTPUT02-FILE ASSIGN TO OUT02
+                  FILE STATUS IS WS-OUT02-STATUS.
+
+           SELECT OUTPUT03-FILE ASSIGN TO OUT03
+                  FILE STATUS IS WS-OUT03-STATUS.
+
+           SELECT OUTPUT04-FILE ASSIGN TO OUT04
+                  FILE STATUS IS WS-OUT04-STATUS.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT01-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-OUT01                   PIC X(896).
+
+
+       FD  OUTPUT02-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-OUT02                   PIC X(30).
+
+
+       FD  OUTPUT03-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-OUT03                   PIC X(80).
+
+
+       FD  OUTPUT04-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-OUT04                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05 WS-OUT01-STATUS          PIC X(02).
+           05 WS-OUT02-STATUS          PIC X(02).
+           05 WS-OUT03-STATUS          PIC X(02).
+           05 WS-OUT04-STATUS          PIC X(02).
+           05 ISMR121                  PIC X(7)
+                                        VALUE 'ISMR121'.
+           05 WS-ROUTINE               PIC X(10).
+           05 WS-INPUT-DATE            PIC X(10).
+           05 WS-PARM2-NUM             PIC 9(03).
+           05 WS-PARM3                 PIC X(10).
+           05 WS-PARM4                 PIC X(10).
+           05 WS-PARM5                 PIC X(10).
+
+       01  DIS-SQL                     PIC -(5)9(3).
+
+       01  WS-SWITCHES.
+           05 WS-PARKANB-SWITCH        PIC X(01) VALUE 'Y'.
+              88 WS-MORE-PARKANB                 VALUE 'Y'.
+              88 WS-NO-MORE-PARKANB              VALUE 'N'.
+           05 WS-PARKANB-CL-SWITCH     PIC X(01) VALUE 'Y'.
+              88 WS-MORE-PARKANB-CL              VALUE 'Y'.
+              88 WS-NO-MORE-PARKANB-CL           VALUE 'N'.
+           05 WS-SUPP-CODES-SWITCH     PIC X(01) VALUE 'Y'.
+              88 WS-MORE-SUPP-CODES              VALUE 'Y'.
+              88 WS-NO-MORE-SUPP-CODES           VALUE 'N'.
+           05 WS-ORD-METHODS-SWITCH    PIC X(01) VALUE 'Y'.
+              88 WS-MORE-ORD-METHODS             VALUE 'Y'.
+              88 WS-NO-MORE-ORD-METHODS          VALUE 'N'.
+           05 WS-FOUND-IK              PIC X(01) VALUE 'N'.
+              88 IK-FOUND                        VALUE 'Y'.
+              88 WS-NOT-FOUND-IK                 VALUE 'N'.
+           05 WS-FOUND-ES              PIC X(01) VALUE 'N'.
+              88 ES-FOUND                        VALUE 'Y'.
+              88 WS-NOT-FOUND-ES                 VALUE 'N'.
+           05 WS-FOUND-IS              PIC X(01) VALUE 'N'.
+              88 IS-FOUND                        VALUE 'Y'.
+              88 WS-NOT-FOUND-IS                 VALUE 'N'.
+           05 WS-FOUND-DL              PIC X(01) VALUE 'N'.
+              88 DL-FOUND                        VALUE 'Y'.
+              88 WS-NOT-FOUND-DL                 VALUE 'N'.
+           05 WS-FOUND-DP              PIC X(01) VALUE 'N'.
+              88 DP-FOUND                        VALUE 'Y'.
+              88 WS-NOT-FOUND-DP                 VALUE 'N'.
+
+           05  WS-SUPP-FOUND           PIC X(01).
+               88  SUPP-FOUND                    VALUE 'Y'.
+               88  SUPP-NOT-FOUND                VALUE 'N'.
+           05  WS-ORD-MTD-FOUND        PIC X(01).
+               88  ORD-MTD-FOUND                 VALUE 'Y'.
+               88  ORD-MTD-NOT-FOUND             VALUE 'N'.
+
+           05 WS-PARAMETER             PIC X(02) VALUE SPACES.
+           05 WS-PARAMETER-NUM         PIC 9(02) VALUE 0.
+
+       01  WS-TXN-TYPE                 PIC X(02) VALUE SPACES.
+
+       01  WS-DATE-REFORMAT-AREAS.
+           05 WS-WORK-DATE.
+              10 WS-WORK-DATE-CCYY     PIC X(4).
+              10 DASH-1                PIC X(1).
+              10 WS-WORK-DATE-MM       PIC X(2).
+              10 DASH-2                PIC X(1).
+              10 WS-WORK-DATE-DD       PIC X(2).
+           05 WS-CCYYMMDD.
+              10 WS-CCYY-DATE          PIC X(4).
+              10 WS-MM-DATE            PIC X(2).
+              10 WS-DD-DATE            PIC X(2).
+           05 WS-DATE                  PIC X(10).
+           05 WS-CURRENT-DATE          PIC X(10) VALUE '0000-00-00'.
+           05 WS-TODAY-DATE            PIC X(08).
+           05 WS-TODAY-TIME            PIC X(06).
+           05 WS-START-DATE            PIC X(10) VALUE '0000-00-00'.
+
+       01  WS-COUNTERS.
+           05 WS-BLANK-TALLY           PIC 9(02) VALUE 0.
+           05 WS-CL-COUNT              PIC 9(05) VALUE 0.
+           05 WS-OUT01-COUNTER         PIC 9(08) VALUE 0.
+           05 WS-OUT02-COUNTER         PIC 9(08) VALUE 0.
+           05 WS-OUT03-COUNTER         PIC 9(08) VALUE 0.
+           05 WS-OUT04-COUNTER         PIC 9(08) VALUE 0.
+           05 WS-IK-COUNT              PIC 9(08) VALUE 0.
+           05 WS-ES-COUNT              PIC 9(08) VALUE 0.
+           05 WS-IS-COUNT              PIC 9(08) VALUE 0.
+           05 WS-DL-COUNT              PIC 9(08) VALUE 0.
+           05 WS-DP-COUNT              PIC 9(08) VALUE 0.
+           05 WS-IK-DISPLAY-COUNT      PIC ZZ,ZZZ,ZZ9.
+           05 WS-ES-DISPLAY-COUNT      PIC ZZ,ZZZ,ZZ9.
+           05 WS-IS-DISPLAY-COUNT      PIC ZZ,ZZZ,ZZ9.
+           05 WS-DL-DISPLAY-COUNT      PIC ZZ,ZZZ,ZZ9.
+           05 WS-DP-DISPLAY-COUNT      PIC ZZ,ZZZ,ZZ9.
+           05 WS-IN03-DISPLAY-COUNT    PIC ZZ,ZZZ,ZZ9.
+           05 WS-IN05-DISPLAY-COUNT    PIC ZZ,ZZZ,ZZ9.
+           05 WS-OUT01-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
+           05 WS-OUT02-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
+           05 WS-OUT03-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
+           05 WS-OUT04-DISPLAY-COUNT   PIC ZZ,ZZZ,ZZ9.
+           05 T01CNT                   PIC 9(03) VALUE 0.
+           05 T02CNT                   PIC 9(03) VALUE 0.
+           05 I03CNT                   PIC 9(03) VALUE 0.
+           05 I05CNT                   PIC 9(03) VALUE 0.
+           05 WS-SUP-CNT               PIC 9(03) VALUE 0.
+           05 WS-ORD-CNT               PIC 9(03) VALUE 0.
+
+       01  I1-ORDER-HANDLE-TYPE        PIC X(01) VALUE 'K'.
+
+       01  T1-SUPP-CODE    PIC X(05).
+
+       01  T2-ORDER-METHOD  PIC X(01).
+
+      *    CONTROL TABLES LOADED FROM DB2 AT START-UP (SEE
+      *    4000-LOAD-SUPP-CODES / 4200-LOAD-ORDER-METHODS) SO NEW
+      *    CODES DO NOT REQUIRE A RECOMPILE.
+       01  WS-SUPP-CODE-TABLE.
+           05 WS-SUPP-CODE-MAX         PIC 9(05) COMP VALUE 1000.
+           05 WS-SUPP-CODE-COUNT       PIC 9(05) COMP VALUE 0.
+           05 WS-SUPP-CODE-ENTRY OCCURS 1 TO 1000 TIMES
+                 DEPENDING ON WS-SUPP-CODE-COUNT
+                 ASCENDING KEY IS WS-SC-CODE
+                 INDEXED BY WS-SUPP-IDX.
+              10 WS-SC-CODE            PIC X(05).
+
+       01  WS-ORD-METHOD-TABLE.
+           05 WS-ORD-METHOD-MAX        PIC 9(05) COMP VALUE 100.
+           05 WS-ORD-METHOD-COUNT      PIC 9(05) COMP VALUE 0.
+           05 WS-ORD-METHOD-ENTRY OCCURS 1 TO 100 TIMES
+                 DEPENDING ON WS-ORD-METHOD-COUNT
+                 ASCENDING KEY IS WS-OM-CODE
+                 INDEXED BY WS-ORD-IDX.
+              10 WS-OM-CODE            PIC X(01).
+
+       01  HOST-VARIABLES-CT.
+           05 HV-SUPP-CODE             PIC X(05).
+           05 HV-ORDER-METHOD          PIC X(01).
+
+      *    BULK CL LOOKUP TABLE FOR 2218-PROCESS-PARKANB-CL: LOADED
+      *    ONCE PER SUPPLIER (CUSTOMER_SUPP) OFF C1-PARKANB'S SORT
+      *    ORDER, REPLACING A CURSOR OPEN/FETCH/CLOSE PER PART.
+       01  WS-CL-LOADED-SUPP           PIC X(07) VALUE SPACES.
+
+       01  WS-CL-TABLE.
+           05 WS-CL-MAX                PIC 9(05) COMP VALUE 20000.
+           05 WS-CL-ENTRY OCCURS 1 TO 20000 TIMES
+                 DEPENDING ON WS-CL-COUNT
+                 ASCENDING KEY IS WS-CL-ITEMID WS-CL-DOCK
+                 INDEXED BY WS-CL-IDX.
+              10 WS-CL-ITEMID          PIC X(12).
+              10 WS-CL-DOCK            PIC X(02).
+              10 WS-CL-LOCATION        PIC X(12).
+              10 WS-CL-STORE-ADDR      PIC X(10).
+              10 WS-CL-PACKING-STYLE   PIC X(10).
+
+       01  HOST-VARIABLES-PM.
+           05 HV-PM-TYPE                PIC X(02).
+           05 HV-PM-CUSTOMER-SUPP      PIC X(07).
+           05 HV-PM-LOCATION           PIC X(12).
+           05 HV-PM-ITEMID             PIC X(12).
+           05 HV-PM-EFF-START          PIC X(10).
+           05 HV-PM-LOT-QUANTITY       PIC S9(9) COMP.
+           05 HV-PM-KANBAN             PIC X(04).
+           05 HV-PM-EMPLOYEE           PIC X(05).
+           05 HV-PM-ORDER-METHOD       PIC X(01).
+           05 HV-PM-LIFE-CYCLE         PIC X(01).
+           05 HV-COUNT-LOCATION        PIC S9(05) COMP.
+           05 HV-COUNT-STORADD         PIC S9(05) COMP.
+           05 HV-PART-DESCRIPTION-CNT  PIC S9(05) COMP.
+           05 HV-SUPP-PLANT-CNT        PIC S9(05) COMP.
+
+       01  NULL-IND.
+           05 NI-LOT-QUANTITY          PIC S9(4) COMP.
+           05 NI-KANBAN                PIC S9(4) COMP.
+           05 NI-VEHICLE-CODE          PIC S9(4) COMP.
+           05 NI-COMMENT               PIC S9(4) COMP.
+           05 NI-STOR-ADDR             PIC S9(4) COMP.
+           05 NI-PK-LOCATION           PIC S9(4) COMP.
+           05 NI-CNT-LOC               PIC S9(4) COMP.
+           05 NI-CNT-STOR              PIC S9(4) COMP.
+           05 NI-PK-PACKING-STYLE      PIC S9(4) COMP.
+           05 NI-PK-STORE-ADDR-PRIM    PIC S9(4) COMP.
+
+       01  HOST-VARIABLES-SM.
+           05 HV-SM-SUPP-PLANT-NAME    PIC X(50).
+           05 HV-SM-PART-DESCRIPTION   PIC X(40).
+           05 HV-SM-VEHICLE-CODE       PIC X(05).
+           05 HV-SM-COMMENT            PIC X(40).
+
+       01  HOST-VARIABLES-PK.
+           05 HV-PK-ITEMID             PIC X(12).
+           05 HV-PK-DOCK               PIC X(02).
+           05 HV-PK-LOCATION           PIC X(12).
+           05 HV-PK-STORE-ADDR-PRIM    PIC X(10).
+           05 HV-PK-PACKING-STYLE      PIC X(10).
+           05 HV-PK-SHARE              PIC S9(3)V9(4) USAGE COMP-3.
+
+       01  WS-PART-NUMBER              PIC X(12).
+       01  WS-CUSTOMER-SUPP            PIC X(07).
+       01  WS-BUSINESS-ENT             PIC X(02) VALUE SPACES.
+       01  WS-DOCK                     PIC X(02).
+       01  WS-KANBAN                   PIC X(04).
+
+       01  WS-QTY-PER-BOX              PIC 9(07).
+       01  WS-PART-NO-WORK             PIC X(10).
+
+       01  HOST-VARIABLES-SP.
+           05 HV-SP-PERIOD             PIC X(08).
+
+       01  01REC.
+           05 01-OWK-BUSINESS-ENTITY     PIC X(05) VALUE SPACES.
+           05 01-OWK-ORD-REL-TYPE-CODE   PIC X(02) VALUE SPACES.
+           05 01-OWK-ORD-REL-STATUS      PIC X(02) VALUE SPACES.
+           05 01-OWK-ORD-REL-DT          PIC X(14) VALUE SPACES.
+           05 01-OWK-BE-DOCK             PIC X(02) VALUE SPACES.
+           05 01-OWK-DOCK-DESC           PIC X(30) VALUE SPACES.
+           05 01-OWK-ORD-NUM             PIC X(12) VALUE SPACES.
+           05 01-OWK-ORD-SERIES-NUM      PIC X(08) VALUE SPACES.
+           05 01-OWK-ORD-DEL-NUM         PIC X(04) VALUE SPACES.
+           05 01-OWK-SUP-PLANT-CODE      PIC X(05) VALUE SPACES.
+           05 01-OWK-SUP-PLANT-NAME      PIC X(30) VALUE SPACES.
+           05 01-OWK-ORD-SPECIALIST      PIC X(02) VALUE SPACES.
+           05 01-OWK-ORD-HDL-TYPE-CODE   PIC X(01) VALUE SPACES.
+           05 01-OWK-BE-UNLOAD-DT        PIC X(14) VALUE SPACES.
+           05 01-OWK-RP-CHECKSHEET-PRINT PIC X(14) VALUE SPACES.
+           05 01-OWK-RP-PICKLIST-PRINT   PIC X(14) VALUE SPACES.
+           05 01-OWK-RP-SKIDMFST-PRINT   PIC X(14) VALUE SPACES.
+           05 01-OWK-PU-ROUTE-START-DT   PIC X(14) VALUE SPACES.
+           05 01-OWK-SUP-ARV-DT          PIC X(14) VALUE SPACES.
+           05 01-OWK-SUP-SHIP-DOCK       PIC X(03) VALUE SPACES.
+           05 01-OWK-DATA.
+              10 01-OWK-PARTNER-CODE     PIC X(05) VALUE SPACES.
+              10 01-OWK-PARTNER-NAME     PIC X(30) VALUE SPACES.
+              10 01-OWK-PNT-CODE         PIC X(05) VALUE SPACES.
+              10 01-OWK-PNT-SHORT-NAME   PIC X(03) VALUE SPACES.
+              10 01-OWK-PNT-NAME         PIC X(30) VALUE SPACES.
+              10 01-OWK-RESP-LP-FLAG     PIC X(01) VALUE SPACES.
+              10 01-OWK-RTE-CODE         PIC X(09) VALUE SPACES.
+              10 01-OWK-RTE-DEPART-DT    PIC X(14) VALUE SPACES.
+              10 01-OWK-RTE-ARRIVE-DT    PIC X(14) VALUE SPACES.
+           05 01-OWK-KANBAN-NUM          PIC X(04) VALUE SPACES.
+           05 01-OWK-PART-NUM            PIC X(12) VALUE SPACES.
+           05 01-OWK-PART-DESC           PIC X(30) VALUE SPACES.
+           05 01-OWK-QTY-PER-BOX         PIC X(07) VALUE SPACES.
+           05 01-OWK-LAST-BOX-QTY        PIC X(07) VALUE SPACES.
+           05 01-OWK-TTL-BOX-ORD         PIC X(07) VALUE SPACES.
+           05 01-OWK-BO-REMAIN-TO-ORD    PIC X(07) VALUE SPACES.
+           05 01-OWK-STORE-ADDRESS       PIC X(10) VALUE SPACES.
+           05 01-OWK-LINESIDE-ADDRESS    PIC X(10) VALUE SPACES.
+           05 01-OWK-NAMC-DATA           PIC X(10) VALUE SPACES.
+           05 01-OWK-TXN-TYPE            PIC X(02) VALUE SPACES.
+           05 01-OWK-FILLER              PIC X(13) VALUE SPACES.
+
+       01  02-DATETIME.
+           05 02-PROCESS-DATE           PIC X(08).
+           05 02-PROCESS-TIME           PIC X(06).
+           05 02-FILLER1                PIC X(66).
+
+       01  02REC.
+           05 02-OWK-PART-NUM           PIC X(12) VALUE SPACES.
+           05 02-OWK-KANBAN-NUM         PIC X(04) VALUE SPACES.
+           05 02-OWK-SUP-PLANT-CODE     PIC X(05) VALUE SPACES.
+           05 02-OWK-BE-DOCK            PIC X(02) VALUE SPACES.
+           05 02-OWK-ORDER-METHOD       PIC X(01) VALUE SPACES.
+           05 02-OWK-TXN-TYPE           PIC X(02) VALUE SPACES.
+           05 02-OWK-FILLER             PIC X(04) VALUE SPACES.
+
+       01  03-ERRREC.
+           05  03-OWK-PART-NUM          PIC X(12).
+           05  03-FILLER1               PIC X(01).
+           05  03-OWK-KANBAN-NUM        PIC X(04).
+           05  03-FILLER2               PIC X(01).
+           05  03-OWK-BE-DOCK           PIC X(02).
+           05  03-FILLER3               PIC X(01).
+           05  03-OWK-SUP-PLANT-CODE    PIC X(05).
+           05  03-FILLER4               PIC X(01).
+           05  03-ERROR-MESSAGE         PIC X(53).
+
+       01  04-CNTREC.
+           05 04-OWK-BUS-ENT            PIC X(05).
+           05 04-OWK-REL-TYPE           PIC X(02).
+           05 04-OWK-DATE-TIME          PIC X(14).
+           05 04-OWK-NUM-RECS           PIC 9(10).
+           05 04-FILLER3                PIC X(49).
+
+       01  HOST-VARIABLES-PP.
+           05 HV-PP-PERIOD-TYPE       PIC X(02).
+           05 HV-PP-PERIOD           PIC X(08).
+
+      *    CHECKPOINT/RESTART: LAST C1-PARKANB KEY SUCCESSFULLY
+      *    PROCESSED, PERSISTED TO PARKCKPT EVERY WS-CHECKPOINT-
+      *    INTERVAL ROWS SO AN ABENDME MID-RUN DOES NOT FORCE A FULL
+      *    REPROCESS OF THE SUPPLIER FILE.
+       01  HOST-VARIABLES-CK.
+           05 HV-CK-PROGRAM-ID        PIC X(08) VALUE 'TESTJF10'.
+           05 HV-CK-CUSTOMER-SUPP     PIC X(07).
+           05 HV-CK-LOCATION          PIC X(12).
+           05 HV-CK-ITEMID            PIC X(12).
+           05 HV-CK-EFF-START         PIC X(10).
+           05 HV-CK-TYPE              PIC X(02).
+      *    RUNNING OUTPUT COUNTS AS OF THE LAST CHECKPOINT, SO A
+      *    RESTART CAN RESTORE WS-OUT0n-COUNTER TO THE WHOLE-JOB
+      *    TOTAL INSTEAD OF JUST THE POST-RESTART SEGMENT (OUTPUT04
+      *    IS A SINGLE END-OF-JOB CONTROL RECORD, NEVER WRITTEN
+      *    BEFORE A MID-RUN ABEND, SO ITS COUNTER NEEDS NO RESTORE).
+           05 HV-CK-OUT01-CNT         PIC 9(08) VALUE 0.
+           05 HV-CK-OUT02-CNT         PIC 9(08) VALUE 0.
+           05 HV-CK-OUT03-CNT         PIC 9(08) VALUE 0.
+      *    RUNNING PER-TRANSACTION-TYPE COUNTS AS OF THE LAST
+      *    CHECKPOINT, SAME RESTORE-ON-RESTART REASON AS THE OUT0n
+      *    COUNTS ABOVE, SO THE END-OF-JOB "TRANS PROCESSED" DISPLAYS
+      *    IN 3000-CLOSE-FILES REFLECT THE WHOLE JOB AFTER A RESTART.
+           05 HV-CK-IK-CNT            PIC 9(08) VALUE 0.
+           05 HV-CK-ES-CNT            PIC 9(08) VALUE 0.
+           05 HV-CK-IS-CNT            PIC 9(08) VALUE 0.
+           05 HV-CK-DL-CNT            PIC 9(08) VALUE 0.
+           05 HV-CK-DP-CNT            PIC 9(08) VALUE 0.
+
+       01  WS-CHECKPOINT-AREAS.
+      *    COMMITTING PARKCKPT EVERY ROW WOULD COST A DB2 ROUND TRIP
+      *    AND LOG WRITE PER ROW — EXACTLY WHAT REQ005's CHECKPOINT
+      *    INTERVAL WAS BUILT TO AVOID — SO THE INTERVAL STAYS COARSE.
+      *    THE GAP THIS LEAVES (ROWS WRITTEN TO OUTPUT01/02/03 SINCE
+      *    THE LAST CHECKPOINT, BUT NOT YET REFLECTED IN IT, IF THE
+      *    JOB ABENDS BEFORE THE NEXT CHECKPOINT) IS CLOSED AT
+      *    RESTART TIME INSTEAD: 1055-VERIFY-OUTPUT-COUNTS (CALLED
+      *    FROM 1000-INITIALIZATION) COUNTS THE RECORDS ACTUALLY ON
+      *    EACH OUTPUT FILE AND ABENDS IF THAT COUNT DOESN'T MATCH
+      *    THE CHECKPOINTED WS-OUT0n-COUNTER, RATHER THAN LETTING
+      *    OPEN EXTEND SILENTLY DUPLICATE THE UNCHECKPOINTED TAIL.
+           05 WS-CHECKPOINT-INTERVAL  PIC 9(05) VALUE 500.
+           05 WS-CHECKPOINT-COUNTER   PIC 9(05) VALUE 0.
+           05 WS-FILE-REC-COUNT       PIC 9(08) VALUE 0.
+           05 WS-CK-CUSTOMER-SUPP     PIC X(07) VALUE LOW-VALUES.
+           05 WS-CK-LOCATION          PIC X(12) VALUE LOW-VALUES.
+           05 WS-CK-ITEMID            PIC X(12) VALUE LOW-VALUES.
+           05 WS-CK-EFF-START         PIC X(10) VALUE LOW-VALUES.
+           05 WS-CK-TYPE              PIC X(02) VALUE LOW-VALUES.
+           05 WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+              88 WS-IS-RESTART                  VALUE 'Y'.
+              88 WS-NOT-RESTART                 VALUE 'N'.
+
+      *    DATA-STEWARD REPORTING: ONE STANDING ROW PER CUSTOMER_SUPP/
+      *    ITEMID/DUP-TYPE IN DUPSTEWD, UPDATED EVERY TIME 2212-
+      *    CSIPLNT-READ OR 2215-PROCESS-PARDESC HITS A DUPLICATE-NAME
+      *    ROW, SO MASTER DATA HAS A PERSISTENT WORKLIST INSTEAD OF
+      *    HAVING TO MINE IT BACK OUT OF OUTPUT03 EVERY RUN.
+       01  HOST-VARIABLES-DS.
+           05 HV-DS-CUSTOMER-SUPP     PIC X(07).
+           05 HV-DS-ITEMID            PIC X(12).
+           05 HV-DS-DUP-TYPE          PIC X(02).
+           05 HV-DS-LAST-SEEN-DATE    PIC X(10).
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+      *    THE (CUSTOMER_SUPP, LOCATION, ITEMID, EFF_START) > (...)
+      *    PREDICATE IS THE CHECKPOINT/RESTART POSITIONING (SEE
+      *    1050-CHECK-RESTART): WS-CK-* DEFAULT TO LOW-VALUES SO A
+      *    NORMAL RUN WITH NO CHECKPOINT ROW IS UNAFFECTED.
+      *    TYPE 'CD' IS A CREATE-KANBAN TRANSACTION; 'IK'/'ES'/'IS'/
+      *    'DL'/'DP' ARE ISSUE-KANBAN/ESCALATION/INSERT/DELETE-
+      *    LOCATION/DELETE-PART (SEE 2200-MAIN-PROCESS-LOOP'S EVALUATE
+      *    ON HV-PM-TYPE).
+      *    WITH HOLD KEEPS THIS CURSOR OPEN ACROSS THE PERIODIC
+      *    COMMITs IN 8400-WRITE-CHECKPOINT (EVERY WS-CHECKPOINT-
+      *    INTERVAL ROWS) — WITHOUT IT, DB2's CURSOR-CLOSE-ON-COMMIT
+      *    DEFAULT WOULD CLOSE C1-PARKANB OUT FROM UNDER THE FETCH
+      *    LOOP AND THE NEXT FETCH WOULD FAIL WITH SQLCODE -501.
+           EXEC SQL
+               DECLARE C1-PARKANB CURSOR WITH HOLD FOR
+                 SELECT  TYPE,
+                         CUSTOMER_SUPP,
+                         LOCATION,
+                         EMPLOYEE,
+                         KANBAN,
+                         ITEMID,
+                         LOT_QUANTITY,
+                         EFF_START,
+                         ORDER_METHOD
+                 FROM    PARKANB
+                 WHERE   TYPE IN ('CD', 'IK', 'ES', 'IS', 'DL', 'DP')
+                 AND     CSI_TYPE = 'SU'
+                 AND     (EFF_START <= :WS-START-DATE AND
+                         (EFF_STOP  >= :WS-CURRENT-DATE OR
+                          EFF_STOP IS NULL))
+                 AND     (CUSTOMER_SUPP, LOCATION, ITEMID, EFF_START,
+                          TYPE)
+                          > (:WS-CK-CUSTOMER-SUPP, :WS-CK-LOCATION,
+                             :WS-CK-ITEMID, :WS-CK-EFF-START,
+                             :WS-CK-TYPE)
+                 ORDER BY CUSTOMER_SUPP,
+                          LOCATION,
+                          ITEMID,
+                          EFF_START,
+                          TYPE
+           END-EXEC.
+
+
+      *    BULK LOOKUP: LOADS EVERY 'CL' ROW FOR ONE SUPPLIER IN A
+      *    SINGLE CURSOR CYCLE (SEE 2219-LOAD-CL-TABLE). ORDER BY PUTS
+      *    THE HIGHEST-SHARE ROW FIRST WITHIN EACH ITEMID/DOCK GROUP,
+      *    SO THE TABLE LOAD ONLY KEEPS THE FIRST ROW IT SEES PER KEY.
+           EXEC SQL
+               DECLARE C2-PARKANB CURSOR FOR
+                 SELECT  ITEMID,
+                         SUBSTR(LOCATION,1,2),
+                         LOCATION,
+                         STORE_ADDRESS_PRIM,
+                         PACKING_STYLE
+                 FROM  PARKANB
+                 WHERE TYPE = 'CL'
+                  AND   CSI_TYPE             = 'SU'
+                  AND   CUSTOMER_SUPP        = :WS-CUSTOMER-SUPP
+                  AND   (EFF_START <= :WS-START-DATE AND
+                        (EFF_STOP  >= :WS-CURRENT-DATE OR
+                         EFF_STOP IS NULL))
+                 ORDER BY ITEMID, SUBSTR(LOCATION,1,2),
+                          SHARE DESC, LOCATION DESC
+           END-EXEC.
+
+
+           EXEC SQL
+               DECLARE C3-SUPPCODE CURSOR FOR
+                 SELECT  SUPP_CODE
+                 FROM    SUPPCODE
+                 ORDER BY SUPP_CODE
+           END-EXEC.
+
+
+           EXEC SQL
+               DECLARE C4-ORDMETH CURSOR FOR
+                 SELECT  ORDER_METHOD
+                 FROM    ORDMETH
+                 ORDER BY ORDER_METHOD
+           END-EXEC.
+
+
+       LINKAGE SECTION.
+
+       01  LS-JCL-PARM.
+           05 LS-PARM-LEN               PIC S9(4) COMP.
+           05 LS-PARM-LOOKAHEAD         PIC X(02).
+
+       PROCEDURE DIVISION USING LS-JCL-PARM.
+
+       0000-MAIN-MODULE.
+
+           DISPLAY 'OWKB010 START'.
+
+           PERFORM 1000-INITIALIZATION THRU
+                   1000-INITIALIZATION-EXIT.
+
+           PERFORM 2000-MAINLINE THRU
+                   2000-MAINLINE-EXIT.
+
+           PERFORM 3000-CLOSE-FILES THRU
+                   3000-CLOSE-FILES-EXIT.
+
+           GOBACK.
+
+       0000-MAIN-MODULE0EXIT.  EXIT.
+
+
+       1000-INITIALIZATION.
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           MOVE WS-TODAY-DATE TO WS-CCYYMMDD
+                                 02-PROCESS-DATE
+
+           ACCEPT WS-TODAY-TIME FROM TIME .
+
+           MOVE 02-DATETIME TO  01-OWK-ORD-REL-DT
+                                04-OWK-DATE-TIME.
+
+           MOVE WS-TODAY-TIME TO 02-PROCESS-TIME.
+
+           MOVE WS-CCYY-DATE   TO WS-WORK-DATE-CCYY.
+           MOVE WS-MM-DATE     TO WS-WORK-DATE-MM.
+           MOVE WS-DD-DATE     TO WS-WORK-DATE-DD.
+           MOVE '-'            TO DASH-1 DASH-2.
+           MOVE WS-WORK-DATE   TO WS-CURRENT-DATE.
+
+           MOVE SPACES TO WS-PARAMETER.
+           IF LS-PARM-LEN > 0
+              MOVE LS-PARM-LOOKAHEAD TO WS-PARAMETER
+           END-IF.
+      *    WS-PARAMETER IS ALPHANUMERIC (PIC X), SO COMPARING IT
+      *    DIRECTLY TO THE NUMERIC LITERAL 0 WOULD BE A CHARACTER
+      *    COMPARISON, NOT A NUMERIC ONE ('00' > '0 ' IS TRUE
+      *    CHARACTER-BY-CHARACTER) — MOVE IT INTO A PIC 9 FIELD FIRST
+      *    SO '00'/'  ' BOTH CORRECTLY DEFAULT TO 20 BELOW.
+           IF WS-PARAMETER IS NUMERIC
+              MOVE WS-PARAMETER TO WS-PARAMETER-NUM
+           ELSE
+              MOVE 0 TO WS-PARAMETER-NUM
+           END-IF.
+           IF WS-PARAMETER-NUM > 0
+              MOVE WS-PARAMETER-NUM TO WS-PARM2-NUM
+           ELSE
+              MOVE 20 TO WS-PARM2-NUM
+           END-IF.
+           DISPLAY 'BUMPWORK LOOK-AHEAD DAYS = ' WS-PARM2-NUM.
+
+           MOVE 'BUMPWORK'             TO WS-ROUTINE.
+           MOVE WS-CURRENT-DATE        TO WS-INPUT-DATE
+           MOVE '+'                    TO WS-PARM3
+           MOVE SPACES                 TO WS-PARM4
+           MOVE SPACES                 TO WS-PARM5
+           CALL ISMR121 USING WS-ROUTINE
+                              WS-INPUT-DATE
+                              WS-PARM2-NUM
+                              WS-PARM3
+                              WS-PARM4
+                              WS-PARM5.
+           IF WS-PARM5 = SPACES
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'FORCED ABEND - CALENDAR ROUTINE ABEND'
+              CALL 'ABENDME'
+           END-IF
+           MOVE WS-PARM5 TO WS-START-DATE.
+           DISPLAY 'WS START DATE: ' WS-START-DATE.
+
+      *    1050-CHECK-RESTART MUST RUN BEFORE THE OUTPUT FILES ARE
+      *    OPENED — IT SETS WS-IS-RESTART, WHICH DECIDES WHETHER WE
+      *    OPEN EXTEND (PRESERVE A PRIOR ABORTED RUN'S OUTPUT) OR
+      *    OPEN OUTPUT (START A FRESH FILE) BELOW.
+           PERFORM 1050-CHECK-RESTART THRU
+                   1050-CHECK-RESTART-EXIT.
+
+      *    CONFIRM THE OUTPUT FILES ACTUALLY ON DISK AGREE WITH THE
+      *    LAST CHECKPOINT BEFORE EXTENDING THEM — SEE THE NOTE ON
+      *    WS-CHECKPOINT-AREAS.
+           IF WS-IS-RESTART
+              PERFORM 1055-VERIFY-OUTPUT-COUNTS THRU
+                      1055-VERIFY-OUTPUT-COUNTS-EXIT
+           END-IF.
+
+           IF WS-IS-RESTART
+              OPEN EXTEND OUTPUT01-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT01-FILE
+           END-IF.
+           IF WS-OUT01-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'OPEN ERROR FOR OUTPUT01 FILE'
+              DISPLAY 'FILE STATUS : ' WS-OUT01-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           IF WS-IS-RESTART
+              OPEN EXTEND OUTPUT02-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT02-FILE
+           END-IF.
+           IF WS-OUT02-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'OPEN ERROR FOR OUTPUT02 FILE'
+              DISPLAY 'FILE STATUS : ' WS-OUT02-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           IF WS-IS-RESTART
+              OPEN EXTEND OUTPUT03-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT03-FILE
+           END-IF.
+           IF WS-OUT03-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'OPEN ERROR FOR OUTPUT03 FILE'
+              DISPLAY 'FILE STATUS : ' WS-OUT03-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           IF WS-IS-RESTART
+              OPEN EXTEND OUTPUT04-FILE
+           ELSE
+              OPEN OUTPUT OUTPUT04-FILE
+           END-IF.
+           IF WS-OUT04-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'OPEN ERROR FOR OUTPUT04 FILE'
+              DISPLAY 'FILE STATUS : ' WS-OUT04-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+       1000-INITIALIZATION-EXIT. EXIT.
+
+
+       1050-CHECK-RESTART.
+
+           EXEC SQL
+                SELECT CUSTOMER_SUPP, LOCATION, ITEMID, EFF_START,
+                       TYPE, OUT01_COUNT, OUT02_COUNT, OUT03_COUNT,
+                       IK_COUNT, ES_COUNT, IS_COUNT, DL_COUNT,
+                       DP_COUNT
+                  INTO :HV-CK-CUSTOMER-SUPP,
+                       :HV-CK-LOCATION,
+                       :HV-CK-ITEMID,
+                       :HV-CK-EFF-START,
+                       :HV-CK-TYPE,
+                       :HV-CK-OUT01-CNT,
+                       :HV-CK-OUT02-CNT,
+                       :HV-CK-OUT03-CNT,
+                       :HV-CK-IK-CNT,
+                       :HV-CK-ES-CNT,
+                       :HV-CK-IS-CNT,
+                       :HV-CK-DL-CNT,
+                       :HV-CK-DP-CNT
+                  FROM PARKCKPT
+                 WHERE PROGRAM_ID = :HV-CK-PROGRAM-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    SET WS-IS-RESTART TO TRUE
+                    MOVE HV-CK-CUSTOMER-SUPP TO WS-CK-CUSTOMER-SUPP
+                    MOVE HV-CK-LOCATION      TO WS-CK-LOCATION
+                    MOVE HV-CK-ITEMID        TO WS-CK-ITEMID
+                    MOVE HV-CK-EFF-START     TO WS-CK-EFF-START
+                    MOVE HV-CK-TYPE          TO WS-CK-TYPE
+                    MOVE HV-CK-OUT01-CNT     TO WS-OUT01-COUNTER
+                    MOVE HV-CK-OUT02-CNT     TO WS-OUT02-COUNTER
+                    MOVE HV-CK-OUT03-CNT     TO WS-OUT03-COUNTER
+                    MOVE HV-CK-IK-CNT        TO WS-IK-COUNT
+                    MOVE HV-CK-ES-CNT        TO WS-ES-COUNT
+                    MOVE HV-CK-IS-CNT        TO WS-IS-COUNT
+                    MOVE HV-CK-DL-CNT        TO WS-DL-COUNT
+                    MOVE HV-CK-DP-CNT        TO WS-DP-COUNT
+                    DISPLAY 'RESTARTING AFTER CHECKPOINT KEY : '
+                             HV-CK-CUSTOMER-SUPP '/' HV-CK-ITEMID
+               WHEN 100
+                    SET WS-NOT-RESTART TO TRUE
+               WHEN OTHER
+                    DISPLAY 'BAD SELECT ON PARKCKPT'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       1050-CHECK-RESTART-EXIT. EXIT.
+
+
+      *    COUNTS THE RECORDS PHYSICALLY PRESENT ON OUTPUT01/02/03
+      *    AND COMPARES THEM TO THE COUNTS THE LAST CHECKPOINT
+      *    RECORDED. A PRIOR RUN THAT ABENDED BETWEEN CHECKPOINTS CAN
+      *    LEAVE MORE RECORDS ON DISK THAN THE CHECKPOINT KNOWS
+      *    ABOUT; OPENING SUCH A FILE EXTEND AND RESUMING THE CURSOR
+      *    PAST THE CHECKPOINT KEY WOULD RE-WRITE THAT UNCHECKPOINTED
+      *    TAIL A SECOND TIME. SEQUENTIAL FILES CANNOT BE TRUNCATED
+      *    FROM WITHIN COBOL, SO RATHER THAN RISK A SILENT DUPLICATE,
+      *    THIS ABENDS AND TELLS OPERATIONS TO TRUNCATE THE DATASET
+      *    (E.G. VIA IDCAMS REPRO) BACK TO THE CHECKPOINTED RECORD
+      *    COUNT BEFORE THE JOB IS RERUN.
+       1055-VERIFY-OUTPUT-COUNTS.
+
+           MOVE 0 TO WS-FILE-REC-COUNT.
+           OPEN INPUT OUTPUT01-FILE.
+           PERFORM UNTIL WS-OUT01-STATUS = '10'
+              READ OUTPUT01-FILE
+                  AT END
+                       MOVE '10' TO WS-OUT01-STATUS
+                  NOT AT END
+                       ADD 1 TO WS-FILE-REC-COUNT
+              END-READ
+           END-PERFORM.
+           CLOSE OUTPUT01-FILE.
+           IF WS-FILE-REC-COUNT NOT = WS-OUT01-COUNTER
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'RESTART INTEGRITY CHECK FAILED FOR OUTPUT01'
+              DISPLAY 'FILE HAS ' WS-FILE-REC-COUNT ' RECORDS - '
+                      'CHECKPOINT EXPECTS ' WS-OUT01-COUNTER
+              DISPLAY 'TRUNCATE THE DATASET TO THE CHECKPOINTED '
+                      'RECORD COUNT BEFORE RERUNNING'
+              CALL 'ABENDME'
+           END-IF.
+
+           MOVE 0 TO WS-FILE-REC-COUNT.
+           OPEN INPUT OUTPUT02-FILE.
+           PERFORM UNTIL WS-OUT02-STATUS = '10'
+              READ OUTPUT02-FILE
+                  AT END
+                       MOVE '10' TO WS-OUT02-STATUS
+                  NOT AT END
+                       ADD 1 TO WS-FILE-REC-COUNT
+              END-READ
+           END-PERFORM.
+           CLOSE OUTPUT02-FILE.
+           IF WS-FILE-REC-COUNT NOT = WS-OUT02-COUNTER
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'RESTART INTEGRITY CHECK FAILED FOR OUTPUT02'
+              DISPLAY 'FILE HAS ' WS-FILE-REC-COUNT ' RECORDS - '
+                      'CHECKPOINT EXPECTS ' WS-OUT02-COUNTER
+              DISPLAY 'TRUNCATE THE DATASET TO THE CHECKPOINTED '
+                      'RECORD COUNT BEFORE RERUNNING'
+              CALL 'ABENDME'
+           END-IF.
+
+           MOVE 0 TO WS-FILE-REC-COUNT.
+           OPEN INPUT OUTPUT03-FILE.
+           PERFORM UNTIL WS-OUT03-STATUS = '10'
+              READ OUTPUT03-FILE
+                  AT END
+                       MOVE '10' TO WS-OUT03-STATUS
+                  NOT AT END
+                       ADD 1 TO WS-FILE-REC-COUNT
+              END-READ
+           END-PERFORM.
+           CLOSE OUTPUT03-FILE.
+           IF WS-FILE-REC-COUNT NOT = WS-OUT03-COUNTER
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'RESTART INTEGRITY CHECK FAILED FOR OUTPUT03'
+              DISPLAY 'FILE HAS ' WS-FILE-REC-COUNT ' RECORDS - '
+                      'CHECKPOINT EXPECTS ' WS-OUT03-COUNTER
+              DISPLAY 'TRUNCATE THE DATASET TO THE CHECKPOINTED '
+                      'RECORD COUNT BEFORE RERUNNING'
+              CALL 'ABENDME'
+           END-IF.
+
+       1055-VERIFY-OUTPUT-COUNTS-EXIT. EXIT.
+
+
+       2000-MAINLINE.
+
+           *>CE Group to var #.
+           MOVE 02-DATETIME TO 01-OWK-PART-DESC.
+
+           *>CE VAR to Group   #.
+           MOVE  01-OWK-PART-DESC TO 02-DATETIME.
+
+           MOVE 'BK005'             TO 01-OWK-BUSINESS-ENTITY
+                                        04-OWK-BUS-ENT
+           MOVE 'DO'                TO 01-OWK-ORD-REL-TYPE-CODE
+                                        04-OWK-REL-TYPE
+
+           MOVE 'RP'  TO  01-OWK-ORD-REL-STATUS
+
+           MOVE I1-ORDER-HANDLE-TYPE TO 01-OWK-ORD-HDL-TYPE-CODE
+
+           MOVE SPACES              TO 01-OWK-NAMC-DATA.
+
+           PERFORM 4000-LOAD-SUPP-CODES THRU
+                   4000-LOAD-SUPP-CODES-EXIT.
+
+           PERFORM 4200-LOAD-ORDER-METHODS THRU
+                   4200-LOAD-ORDER-METHODS-EXIT.
+
+           PERFORM 2100-OPEN-C1-PARKANB THRU
+                   2100-OPEN-C1-PARKANB-EXIT.
+
+           PERFORM 2200-MAIN-PROCESS-LOOP THRU
+                   2200-MAIN-PROCESS-LOOP-EXIT
+             UNTIL WS-NO-MORE-PARKANB.
+
+       2000-MAINLINE-EXIT. EXIT.
+
+
+       2100-OPEN-C1-PARKANB.
+
+           EXEC SQL
+                OPEN C1-PARKANB
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD OPEN ON C1-PARKANB'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY  'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       2100-OPEN-C1-PARKANB-EXIT. EXIT.
+
+
+
+       2200-MAIN-PROCESS-LOOP.
+
+           EXEC SQL
+              FETCH C1-PARKANB INTO
+                        :HV-PM-TYPE,
+                        :HV-PM-CUSTOMER-SUPP,
+                        :HV-PM-LOCATION,
+                        :HV-PM-EMPLOYEE,
+                        :HV-PM-KANBAN:NI-KANBAN,
+                        :HV-PM-ITEMID,
+                        :HV-PM-LOT-QUANTITY:NI-LOT-QUANTITY,
+                        :HV-PM-EFF-START,
+                        :HV-PM-ORDER-METHOD
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                      PERFORM 2202-PROCESS-BY-TYPE THRU
+                              2202-PROCESS-BY-TYPE-EXIT
+                      PERFORM 2225-CHECKPOINT THRU
+                              2225-CHECKPOINT-EXIT
+               WHEN 100
+                    MOVE 'N' TO WS-PARKANB-SWITCH
+               WHEN OTHER
+                    DISPLAY 'BAD FETCH ON C1-PARKANB'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE  = ' DIS-SQL
+                    DISPLAY 'START DATE =  ' WS-START-DATE
+                    DISPLAY 'CURR DATE  = ' WS-CURRENT-DATE
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       2200-MAIN-PROCESS-LOOP-EXIT. EXIT.
+
+
+      *    'CD' IS A CREATE-KANBAN TRANSACTION; THE OTHER FIVE TYPES
+      *    ALL FLOW THROUGH THE SAME SUPPLIER/ORDER-METHOD LOOKUP AND
+      *    OUT01/OUT02 REFORMAT AS A CREATE, SO THEY ARE EXTRACTED
+      *    INSTEAD OF BEING LEFT OUT OF THE CURSOR ENTIRELY. THE
+      *    WS-FOUND-* SWITCHES/COUNTS EXIST SO THE JOB LOG SHOWS HOW
+      *    MANY OF EACH TRANSACTION TYPE THE RUN SAW.
+       2202-PROCESS-BY-TYPE.
+
+           SET SUPP-NOT-FOUND TO TRUE
+           SET ORD-MTD-NOT-FOUND TO TRUE
+           SET WS-NOT-FOUND-IK TO TRUE
+           SET WS-NOT-FOUND-ES TO TRUE
+           SET WS-NOT-FOUND-IS TO TRUE
+           SET WS-NOT-FOUND-DL TO TRUE
+           SET WS-NOT-FOUND-DP TO TRUE
+
+           EVALUATE HV-PM-TYPE
+               WHEN 'IK'
+                    SET IK-FOUND TO TRUE
+                    ADD 1 TO WS-IK-COUNT
+               WHEN 'ES'
+                    SET ES-FOUND TO TRUE
+                    ADD 1 TO WS-ES-COUNT
+               WHEN 'IS'
+                    SET IS-FOUND TO TRUE
+                    ADD 1 TO WS-IS-COUNT
+               WHEN 'DL'
+                    SET DL-FOUND TO TRUE
+                    ADD 1 TO WS-DL-COUNT
+               WHEN 'DP'
+                    SET DP-FOUND TO TRUE
+                    ADD 1 TO WS-DP-COUNT
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+           PERFORM 2205-LOOK-FOR-SUPPLIER THRU
+                   2205-LOOK-FOR-SUPPLIER-EXIT.
+           PERFORM 2207-LOOK-FOR-ORD-METD THRU
+                   2207-LOOK-FOR-ORD-METD-EXIT.
+
+           IF  SUPP-NOT-FOUND
+           AND ORD-MTD-NOT-FOUND
+               PERFORM 2210-MOVE-REFORMAT THRU
+                       2210-MOVE-REFORMAT-EXIT
+           ELSE
+               PERFORM 2220-MOVE-REFORMAT-OUT02 THRU
+                       2220-MOVE-REFORMAT-OUT02-EXIT
+           END-IF.
+
+       2202-PROCESS-BY-TYPE-EXIT. EXIT.
+
+
+       2205-LOOK-FOR-SUPPLIER.
+
+           MOVE HV-PM-CUSTOMER-SUPP TO T1-SUPP-CODE
+
+           SEARCH ALL WS-SUPP-CODE-ENTRY
+               AT END
+                    CONTINUE
+               WHEN WS-SC-CODE (WS-SUPP-IDX) = T1-SUPP-CODE
+                    SET SUPP-FOUND TO TRUE
+           END-SEARCH.
+
+       2205-LOOK-FOR-SUPPLIER-EXIT. EXIT.
+
+       2207-LOOK-FOR-ORD-METD.
+
+           MOVE HV-PM-ORDER-METHOD   TO  T2-ORDER-METHOD.
+
+           SEARCH ALL WS-ORD-METHOD-ENTRY
+               AT END
+                    CONTINUE
+               WHEN WS-OM-CODE (WS-ORD-IDX) = T2-ORDER-METHOD
+                    SET ORD-MTD-FOUND TO TRUE
+           END-SEARCH.
+
+       2207-LOOK-FOR-ORD-METD-EXIT. EXIT.
+
+      *    DRIVES 01-OWK-TXN-TYPE/02-OWK-TXN-TYPE OFF THE WS-FOUND-*
+      *    SWITCHES 2202-PROCESS-BY-TYPE SETS, SO A DOWNSTREAM
+      *    CONSUMER CAN TELL A DELETE-PART/DELETE-LOCATION ROW FROM A
+      *    CREATE INSTEAD OF THE OUTPUT RECORDS LOOKING IDENTICAL.
+       2222-SET-TXN-TYPE.
+
+           EVALUATE TRUE
+               WHEN IK-FOUND
+                    MOVE 'IK' TO WS-TXN-TYPE
+               WHEN ES-FOUND
+                    MOVE 'ES' TO WS-TXN-TYPE
+               WHEN IS-FOUND
+                    MOVE 'IS' TO WS-TXN-TYPE
+               WHEN DL-FOUND
+                    MOVE 'DL' TO WS-TXN-TYPE
+               WHEN DP-FOUND
+                    MOVE 'DP' TO WS-TXN-TYPE
+               WHEN OTHER
+                    MOVE 'CD' TO WS-TXN-TYPE
+           END-EVALUATE.
+
+       2222-SET-TXN-TYPE-EXIT. EXIT.
+
+       2210-MOVE-REFORMAT.
+
+           MOVE SPACES        TO 01REC.
+
+           MOVE I1-ORDER-HANDLE-TYPE TO 01-OWK-ORD-HDL-TYPE-CODE.
+           PERFORM 2222-SET-TXN-TYPE THRU
+                   2222-SET-TXN-TYPE-EXIT.
+           MOVE WS-TXN-TYPE TO 01-OWK-TXN-TYPE.
+
+           MOVE HV-PM-ITEMID              TO 01-OWK-PART-NUM
+
+           MOVE HV-PM-KANBAN              TO 01-OWK-KANBAN-NUM
+
+
+           MOVE HV-PM-EMPLOYEE             TO 01-OWK-ORD-SPECIALIST
+           MOVE HV-PM-LOCATION       (1:2) TO 01-OWK-BE-DOCK
+
+           MOVE HV-PM-CUSTOMER-SUPP  (3:5) TO 01-OWK-SUP-PLANT-CODE
+
+           MOVE 02-DATETIME TO  01-OWK-ORD-REL-DT
+
+
+              MOVE HV-PM-LOT-QUANTITY TO WS-QTY-PER-BOX
+              MOVE WS-QTY-PER-BOX     TO 01-OWK-QTY-PER-BOX
+
+              PERFORM 2212-CSIPLNT-READ THRU
+                      2212-CSIPLNT-READ-EXIT.
+              PERFORM 2215-PROCESS-PARDESC THRU
+                      2215-PROCESS-PARDESC-EXIT.
+              PERFORM 2218-PROCESS-PARKANB-CL THRU
+                      2218-PROCESS-PARKANB-CL-EXIT
+
+           PERFORM 8000-WRITE-PARTMSTR THRU
+                   8000-WRITE-PARTMSTR-EXIT .
+
+       2210-MOVE-REFORMAT-EXIT. EXIT.
+
+       2212-CSIPLNT-READ.
+
+           MOVE ZEROS TO HV-SUPP-PLANT-CNT.
+           EXEC SQL
+               SELECT COUNT(DISTINCT(NAME))
+                 INTO :HV-SUPP-PLANT-CNT
+                 FROM CSIPLNT
+                WHERE PLANT_TYPE = 'PC'
+                  AND CUSTOMER_SUPP = :HV-PM-CUSTOMER-SUPP
+           END-EXEC.
+
+      *    TIEBREAKER: WHEN MORE THAN ONE NAME EXISTS FOR THIS
+      *    CUSTOMER_SUPP, ALWAYS TAKE THE ROW WITH THE LATEST
+      *    EFF_START SO THE EXTRACT IS STABLE RUN TO RUN INSTEAD OF
+      *    WHATEVER ROW THE OPTIMIZER HAPPENED TO HAND BACK.
+           EXEC SQL
+               SELECT NAME
+                 INTO :HV-SM-SUPP-PLANT-NAME
+                 FROM CSIPLNT
+                WHERE PLANT_TYPE = 'PC'
+                  AND CUSTOMER_SUPP = :HV-PM-CUSTOMER-SUPP
+                ORDER BY EFF_START DESC, NAME DESC
+                FETCH FIRST 1 ROW ONLY
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    MOVE HV-SM-SUPP-PLANT-NAME (1:30) TO
+                            01-OWK-SUP-PLANT-NAME
+                    IF  HV-SUPP-PLANT-CNT > 1
+                        MOVE 'MULTIPLE SUPPLIER PLANT NAME'
+                        TO 03-ERROR-MESSAGE
+                        PERFORM 8200-WRITE-ERROR THRU
+                                8200-WRITE-ERROR-EXIT
+                        MOVE HV-PM-CUSTOMER-SUPP TO
+                                HV-DS-CUSTOMER-SUPP
+                        MOVE SPACES              TO HV-DS-ITEMID
+                        MOVE 'PN'                TO HV-DS-DUP-TYPE
+                        MOVE WS-CURRENT-DATE     TO
+                                HV-DS-LAST-SEEN-DATE
+                        PERFORM 8420-LOG-DUP-STEWARD THRU
+                                8420-LOG-DUP-STEWARD-EXIT
+                    END-IF
+                WHEN 100
+                    MOVE 'NO DATA' TO 01-OWK-SUP-PLANT-NAME
+                    MOVE 'NO SUPPLIER PLANT NAME' TO 03-ERROR-MESSAGE
+                    PERFORM 8200-WRITE-ERROR THRU
+                            8200-WRITE-ERROR-EXIT
+           WHEN OTHER
+               DISPLAY 'BAD SELECT ON CSIPLNT'
+               MOVE SQLCODE TO DIS-SQL
+               DISPLAY 'SQL CODE = ' DIS-SQL
+               CALL 'ABENDME'
+           END-EVALUATE.
+
+       2212-CSIPLNT-READ-EXIT. EXIT.
+
+
+       2215-PROCESS-PARDESC.
+
+           MOVE ZEROS TO HV-PART-DESCRIPTION-CNT .
+           EXEC SQL
+               SELECT COUNT(DISTINCT(DESCRIPTION))
+                 INTO :HV-PART-DESCRIPTION-CNT
+                 FROM PARDESC
+                WHERE ITEMID = :HV-PM-ITEMID
+            END-EXEC.
+
+      *    TIEBREAKER: SAME RULE AS 2212-CSIPLNT-READ — LATEST
+      *    EFF_START WINS SO THE EXTRACT IS STABLE RUN TO RUN.
+           EXEC SQL
+               SELECT DESCRIPTION
+                 INTO :HV-SM-PART-DESCRIPTION
+                 FROM PARDESC
+                WHERE ITEMID = :HV-PM-ITEMID
+                ORDER BY EFF_START DESC, DESCRIPTION DESC
+                FETCH FIRST 1 ROW ONLY
+            END-EXEC.
+
+            EVALUATE SQLCODE
+                WHEN 0
+                    MOVE HV-SM-PART-DESCRIPTION(1:30) TO
+                            01-OWK-PART-DESC
+                    IF  HV-PART-DESCRIPTION-CNT > 1
+                        MOVE 'MULTIPLE PART DESCRIPTION'
+                        TO 03-ERROR-MESSAGE
+                        PERFORM 8200-WRITE-ERROR THRU
+                                8200-WRITE-ERROR-EXIT
+                        MOVE HV-PM-CUSTOMER-SUPP TO
+                                HV-DS-CUSTOMER-SUPP
+                        MOVE HV-PM-ITEMID        TO HV-DS-ITEMID
+                        MOVE 'PD'                TO HV-DS-DUP-TYPE
+                        MOVE WS-CURRENT-DATE     TO
+                                HV-DS-LAST-SEEN-DATE
+                        PERFORM 8420-LOG-DUP-STEWARD THRU
+                                8420-LOG-DUP-STEWARD-EXIT
+                    END-IF
+                WHEN 100
+                    MOVE 'NO DATA' TO 01-OWK-PART-DESC
+                    MOVE 'NO PART DESCRIPTION' TO 03-ERROR-MESSAGE
+                    PERFORM 8200-WRITE-ERROR THRU
+                            8200-WRITE-ERROR-EXIT
+                WHEN OTHER
+                     DISPLAY 'BAD SELECT ON PARDESC'
+                     MOVE SQLCODE TO DIS-SQL
+                     DISPLAY 'SQL CODE = ' DIS-SQL
+                     CALL 'ABENDME'
+            END-EVALUATE.
+
+       2215-PROCESS-PARDESC-EXIT. EXIT.
+
+
+       2218-PROCESS-PARKANB-CL.
+
+           MOVE HV-PM-ITEMID           TO WS-PART-NUMBER
+           MOVE HV-PM-LOCATION(1:2)    TO     WS-DOCK
+           MOVE HV-PM-CUSTOMER-SUPP    TO     WS-CUSTOMER-SUPP
+           MOVE HV-PM-KANBAN           TO WS-KANBAN
+
+           IF WS-CUSTOMER-SUPP NOT = WS-CL-LOADED-SUPP
+              PERFORM 2219-LOAD-CL-TABLE THRU
+                      2219-LOAD-CL-TABLE-EXIT
+           END-IF.
+
+           IF WS-CL-COUNT > 0
+              SEARCH ALL WS-CL-ENTRY
+                  AT END
+                       MOVE 'NO DATA' TO 01-OWK-LINESIDE-ADDRESS
+                       MOVE 'NO DATA' TO 01-OWK-STORE-ADDRESS
+                       MOVE SPACES    TO 01-OWK-NAMC-DATA
+                  WHEN WS-CL-ITEMID (WS-CL-IDX) = WS-PART-NUMBER
+                   AND WS-CL-DOCK   (WS-CL-IDX) = WS-DOCK
+                       MOVE WS-CL-LOCATION (WS-CL-IDX) (3:10)
+                                           TO 01-OWK-LINESIDE-ADDRESS
+                       MOVE WS-CL-STORE-ADDR (WS-CL-IDX)
+                                           TO 01-OWK-STORE-ADDRESS
+                       MOVE WS-CL-PACKING-STYLE (WS-CL-IDX) (1:1)
+                                           TO 01-OWK-NAMC-DATA
+                       MOVE WS-CL-PACKING-STYLE (WS-CL-IDX) (2:2)
+                                           TO 01-OWK-NAMC-DATA
+              END-SEARCH
+           ELSE
+              MOVE 'NO DATA' TO 01-OWK-LINESIDE-ADDRESS
+              MOVE 'NO DATA' TO 01-OWK-STORE-ADDRESS
+              MOVE SPACES    TO 01-OWK-NAMC-DATA
+           END-IF.
+
+       2218-PROCESS-PARKANB-CL-EXIT. EXIT.
+
+
+       2219-LOAD-CL-TABLE.
+
+           MOVE 0 TO WS-CL-COUNT.
+           MOVE WS-CUSTOMER-SUPP TO WS-CL-LOADED-SUPP.
+           SET WS-MORE-PARKANB-CL TO TRUE.
+
+           EXEC SQL
+                OPEN C2-PARKANB
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD OPEN ON C2-PARKANB'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-NO-MORE-PARKANB-CL
+
+               EXEC SQL
+                    FETCH C2-PARKANB
+                     INTO :HV-PK-ITEMID,
+                          :HV-PK-DOCK,
+                          :HV-PK-LOCATION        :NI-PK-LOCATION,
+                          :HV-PK-STORE-ADDR-PRIM :NI-PK-STORE-ADDR-PRIM,
+                          :HV-PK-PACKING-STYLE   :NI-PK-PACKING-STYLE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        IF WS-CL-COUNT = 0
+                        OR HV-PK-ITEMID NOT =
+                                    WS-CL-ITEMID (WS-CL-COUNT)
+                        OR HV-PK-DOCK NOT =
+                                    WS-CL-DOCK (WS-CL-COUNT)
+                            IF WS-CL-COUNT >= WS-CL-MAX
+                               DISPLAY 'PROGRAM NAME : OWKB010'
+                               DISPLAY 'WS-CL-TABLE IS FULL - '
+                                       'RAISE WS-CL-MAX'
+                               CALL 'ABENDME'
+                            END-IF
+                            ADD 1 TO WS-CL-COUNT
+                            SET WS-CL-IDX TO WS-CL-COUNT
+                            MOVE HV-PK-ITEMID TO
+                                     WS-CL-ITEMID (WS-CL-IDX)
+                            MOVE HV-PK-DOCK TO
+                                     WS-CL-DOCK (WS-CL-IDX)
+                            IF NI-PK-LOCATION < 0
+                               MOVE SPACES TO
+                                     WS-CL-LOCATION (WS-CL-IDX)
+                            ELSE
+                               MOVE HV-PK-LOCATION TO
+                                     WS-CL-LOCATION (WS-CL-IDX)
+                            END-IF
+                            IF NI-PK-STORE-ADDR-PRIM < 0
+                               MOVE SPACES TO
+                                     WS-CL-STORE-ADDR (WS-CL-IDX)
+                            ELSE
+                               MOVE HV-PK-STORE-ADDR-PRIM TO
+                                     WS-CL-STORE-ADDR (WS-CL-IDX)
+                            END-IF
+                            IF NI-PK-PACKING-STYLE < 0
+                               MOVE SPACES TO
+                                  WS-CL-PACKING-STYLE (WS-CL-IDX)
+                            ELSE
+                               MOVE HV-PK-PACKING-STYLE TO
+                                  WS-CL-PACKING-STYLE (WS-CL-IDX)
+                            END-IF
+                        END-IF
+                   WHEN 100
+                        SET WS-NO-MORE-PARKANB-CL TO TRUE
+                   WHEN OTHER
+                        DISPLAY 'BAD FETCH ON C2-PARKANB CURSOR'
+                        MOVE SQLCODE TO DIS-SQL
+                        DISPLAY 'SQL CODE = ' DIS-SQL
+                        CALL 'ABENDME'
+               END-EVALUATE
+
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE C2-PARKANB
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD CLOSE ON C2-PARKANB'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       2219-LOAD-CL-TABLE-EXIT. EXIT.
+
+
+       2220-MOVE-REFORMAT-OUT02.
+
+           MOVE SPACES                     TO 02REC.
+
+           PERFORM 2222-SET-TXN-TYPE THRU
+                   2222-SET-TXN-TYPE-EXIT.
+           MOVE WS-TXN-TYPE TO 02-OWK-TXN-TYPE.
+
+           MOVE HV-PM-ITEMID               TO 02-OWK-PART-NUM
+           MOVE HV-PM-KANBAN               TO 02-OWK-KANBAN-NUM
+           MOVE HV-PM-LOCATION       (1:2) TO 02-OWK-BE-DOCK
+           MOVE HV-PM-CUSTOMER-SUPP  (3:5) TO 02-OWK-SUP-PLANT-CODE
+           MOVE HV-PM-ORDER-METHOD          TO 02-OWK-ORDER-METHOD
+
+           PERFORM 8010-WRITE-KANBAN-CLEAN THRU
+                   8010-WRITE-KANBAN-CLEAN-EXIT.
+
+       2220-MOVE-REFORMAT-OUT02-EXIT. EXIT.
+
+
+       2225-CHECKPOINT.
+
+           ADD 1 TO WS-CHECKPOINT-COUNTER.
+
+           IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-INTERVAL
+              MOVE HV-PM-CUSTOMER-SUPP TO HV-CK-CUSTOMER-SUPP
+              MOVE HV-PM-LOCATION      TO HV-CK-LOCATION
+              MOVE HV-PM-ITEMID        TO HV-CK-ITEMID
+              MOVE HV-PM-EFF-START     TO HV-CK-EFF-START
+              MOVE HV-PM-TYPE          TO HV-CK-TYPE
+              MOVE WS-OUT01-COUNTER    TO HV-CK-OUT01-CNT
+              MOVE WS-OUT02-COUNTER    TO HV-CK-OUT02-CNT
+              MOVE WS-OUT03-COUNTER    TO HV-CK-OUT03-CNT
+              MOVE WS-IK-COUNT         TO HV-CK-IK-CNT
+              MOVE WS-ES-COUNT         TO HV-CK-ES-CNT
+              MOVE WS-IS-COUNT         TO HV-CK-IS-CNT
+              MOVE WS-DL-COUNT         TO HV-CK-DL-CNT
+              MOVE WS-DP-COUNT         TO HV-CK-DP-CNT
+              PERFORM 8400-WRITE-CHECKPOINT THRU
+                      8400-WRITE-CHECKPOINT-EXIT
+              MOVE 0 TO WS-CHECKPOINT-COUNTER
+           END-IF.
+
+       2225-CHECKPOINT-EXIT. EXIT.
+
+
+       4000-LOAD-SUPP-CODES.
+
+           MOVE 0 TO WS-SUPP-CODE-COUNT.
+           SET WS-MORE-SUPP-CODES TO TRUE.
+
+           EXEC SQL
+                OPEN C3-SUPPCODE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD OPEN ON C3-SUPPCODE'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-NO-MORE-SUPP-CODES
+
+               EXEC SQL
+                    FETCH C3-SUPPCODE INTO :HV-SUPP-CODE
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        IF WS-SUPP-CODE-COUNT >= WS-SUPP-CODE-MAX
+                           DISPLAY 'PROGRAM NAME : OWKB010'
+                           DISPLAY 'WS-SC-CODE TABLE IS FULL - '
+                                   'RAISE WS-SUPP-CODE-MAX'
+                           CALL 'ABENDME'
+                        END-IF
+                        ADD 1 TO WS-SUPP-CODE-COUNT
+                        SET WS-SUPP-IDX TO WS-SUPP-CODE-COUNT
+                        MOVE HV-SUPP-CODE TO WS-SC-CODE (WS-SUPP-IDX)
+                   WHEN 100
+                        SET WS-NO-MORE-SUPP-CODES TO TRUE
+                   WHEN OTHER
+                        DISPLAY 'BAD FETCH ON C3-SUPPCODE'
+                        MOVE SQLCODE TO DIS-SQL
+                        DISPLAY 'SQL CODE = ' DIS-SQL
+                        CALL 'ABENDME'
+               END-EVALUATE
+
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE C3-SUPPCODE
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD CLOSE ON C3-SUPPCODE'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       4000-LOAD-SUPP-CODES-EXIT. EXIT.
+
+
+       4200-LOAD-ORDER-METHODS.
+
+           MOVE 0 TO WS-ORD-METHOD-COUNT.
+           SET WS-MORE-ORD-METHODS TO TRUE.
+
+           EXEC SQL
+                OPEN C4-ORDMETH
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD OPEN ON C4-ORDMETH'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+           PERFORM UNTIL WS-NO-MORE-ORD-METHODS
+
+               EXEC SQL
+                    FETCH C4-ORDMETH INTO :HV-ORDER-METHOD
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        IF WS-ORD-METHOD-COUNT >= WS-ORD-METHOD-MAX
+                           DISPLAY 'PROGRAM NAME : OWKB010'
+                           DISPLAY 'WS-OM-CODE TABLE IS FULL - '
+                                   'RAISE WS-ORD-METHOD-MAX'
+                           CALL 'ABENDME'
+                        END-IF
+                        ADD 1 TO WS-ORD-METHOD-COUNT
+                        SET WS-ORD-IDX TO WS-ORD-METHOD-COUNT
+                        MOVE HV-ORDER-METHOD
+                                TO WS-OM-CODE (WS-ORD-IDX)
+                   WHEN 100
+                        SET WS-NO-MORE-ORD-METHODS TO TRUE
+                   WHEN OTHER
+                        DISPLAY 'BAD FETCH ON C4-ORDMETH'
+                        MOVE SQLCODE TO DIS-SQL
+                        DISPLAY 'SQL CODE = ' DIS-SQL
+                        CALL 'ABENDME'
+               END-EVALUATE
+
+           END-PERFORM.
+
+           EXEC SQL
+                CLOSE C4-ORDMETH
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD CLOSE ON C4-ORDMETH'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       4200-LOAD-ORDER-METHODS-EXIT. EXIT.
+
+
+       3000-CLOSE-FILES.
+
+               EXEC SQL
+                    CLOSE C1-PARKANB
+               END-EXEC
+
+               EVALUATE SQLCODE
+                   WHEN 0
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY 'BAD CLOSE ON C1-PARKANB'
+                        MOVE SQLCODE TO DIS-SQL
+                        DISPLAY 'SQL CODE = ' DIS-SQL
+                        CALL 'ABENDME'
+               END-EVALUATE
+
+           PERFORM 8410-CLEAR-CHECKPOINT THRU
+                   8410-CLEAR-CHECKPOINT-EXIT.
+
+           CLOSE OUTPUT01-FILE.
+
+           IF WS-OUT01-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'CLOSE ERROR FOR OUTPUT FILE 1 '
+              DISPLAY 'FILE STATUS ' WS-OUT01-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           MOVE WS-OUT01-COUNTER   TO WS-OUT01-DISPLAY-COUNT.
+
+           DISPLAY 'OWKB010 EXTRACT RECORDS WRITTEN = '
+                    WS-OUT01-DISPLAY-COUNT.
+
+           CLOSE OUTPUT02-FILE.
+
+           IF WS-OUT02-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'CLOSE ERROR FOR OUTPUT FILE 2 '
+              DISPLAY 'FILE STATUS ' WS-OUT02-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           MOVE WS-OUT02-COUNTER   TO WS-OUT02-DISPLAY-COUNT.
+
+           DISPLAY 'OWKB010 KANBAN CLEAN RECORDS WRITTEN = '
+                    WS-OUT02-DISPLAY-COUNT.
+
+           CLOSE OUTPUT03-FILE.
+
+           IF WS-OUT03-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'CLOSE ERROR FOR OUTPUT FILE 3 '
+              DISPLAY 'FILE STATUS ' WS-OUT03-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           MOVE WS-OUT03-COUNTER   TO WS-OUT03-DISPLAY-COUNT.
+
+           DISPLAY 'OWKB010 EXCEPTION RECORDS WRITTEN = '
+                    WS-OUT03-DISPLAY-COUNT.
+
+           PERFORM 8300-WRITE-CNTREC THRU
+                   8300-WRITE-CNTREC-EXIT.
+
+           CLOSE OUTPUT04-FILE.
+
+           IF WS-OUT04-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'CLOSE ERROR FOR OUTPUT FILE 4 '
+              DISPLAY 'FILE STATUS ' WS-OUT04-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           MOVE WS-OUT04-COUNTER   TO WS-OUT04-DISPLAY-COUNT.
+
+           DISPLAY 'OWKB010 CONTROL RECORDS WRITTEN = '
+                    WS-OUT04-DISPLAY-COUNT.
+
+           MOVE WS-IK-COUNT        TO WS-IK-DISPLAY-COUNT.
+           MOVE WS-ES-COUNT        TO WS-ES-DISPLAY-COUNT.
+           MOVE WS-IS-COUNT        TO WS-IS-DISPLAY-COUNT.
+           MOVE WS-DL-COUNT        TO WS-DL-DISPLAY-COUNT.
+           MOVE WS-DP-COUNT        TO WS-DP-DISPLAY-COUNT.
+
+           DISPLAY 'OWKB010 ISSUE-KANBAN (IK) TRANS PROCESSED = '
+                    WS-IK-DISPLAY-COUNT.
+           DISPLAY 'OWKB010 ESCALATION   (ES) TRANS PROCESSED = '
+                    WS-ES-DISPLAY-COUNT.
+           DISPLAY 'OWKB010 INSERT       (IS) TRANS PROCESSED = '
+                    WS-IS-DISPLAY-COUNT.
+           DISPLAY 'OWKB010 DELETE-LOC   (DL) TRANS PROCESSED = '
+                    WS-DL-DISPLAY-COUNT.
+           DISPLAY 'OWKB010 DELETE-PART  (DP) TRANS PROCESSED = '
+                    WS-DP-DISPLAY-COUNT.
+
+       3000-CLOSE-FILES-EXIT.  EXIT.
+
+
+       8000-WRITE-PARTMSTR.
+
+           WRITE REC-OUT01 FROM 01REC.
+
+           IF WS-OUT01-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'WRITE ERROR FOR OUTPUT FILE 1 '
+              DISPLAY 'FILE STATUS ' WS-OUT01-STATUS
+              CALL 'ABENDME'
+           ELSE
+              ADD 1 TO WS-OUT01-COUNTER
+           END-IF.
+
+       8000-WRITE-PARTMSTR-EXIT. EXIT.
+
+       8010-WRITE-KANBAN-CLEAN.
+
+           WRITE REC-OUT02 FROM 02REC.
+
+           IF WS-OUT02-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'WRITE ERROR FOR OUTPUT FILE 2 '
+              DISPLAY 'FILE STATUS ' WS-OUT02-STATUS
+              CALL 'ABENDME'
+           ELSE
+              ADD 1 TO WS-OUT02-COUNTER
+           END-IF.
+
+       8010-WRITE-KANBAN-CLEAN-EXIT. EXIT.
+
+
+       8200-WRITE-ERROR.
+
+           MOVE HV-PM-ITEMID              TO 03-OWK-PART-NUM
+           MOVE HV-PM-KANBAN               TO 03-OWK-KANBAN-NUM
+           MOVE HV-PM-LOCATION       (1:2) TO 03-OWK-BE-DOCK
+           MOVE HV-PM-CUSTOMER-SUPP  (3:5) TO 03-OWK-SUP-PLANT-CODE
+
+           WRITE REC-OUT03 FROM 03-ERRREC.
+
+           IF WS-OUT03-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'WRITE ERROR FOR OUTPUT FILE 3 '
+              DISPLAY 'FILE STATUS ' WS-OUT03-STATUS
+              CALL 'ABENDME'
+           ELSE
+              ADD 1 TO WS-OUT03-COUNTER
+           END-IF.
+
+       8200-WRITE-ERROR-EXIT. EXIT.
+
+
+       8300-WRITE-CNTREC.
+
+           COMPUTE 04-OWK-NUM-RECS = WS-OUT01-COUNTER + WS-OUT02-COUNTER
+
+           WRITE REC-OUT04 FROM 04-CNTREC.
+
+           IF WS-OUT04-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB010'
+              DISPLAY 'WRITE ERROR FOR OUTPUT FILE 4 '
+              DISPLAY 'FILE STATUS ' WS-OUT04-STATUS
+              CALL 'ABENDME'
+           ELSE
+              ADD 1 TO WS-OUT04-COUNTER
+           END-IF.
+
+       8300-WRITE-CNTREC-EXIT. EXIT.
+
+
+       8400-WRITE-CHECKPOINT.
+
+           EXEC SQL
+                UPDATE PARKCKPT
+                   SET CUSTOMER_SUPP = :HV-CK-CUSTOMER-SUPP,
+                       LOCATION      = :HV-CK-LOCATION,
+                       ITEMID        = :HV-CK-ITEMID,
+                       EFF_START     = :HV-CK-EFF-START,
+                       TYPE          = :HV-CK-TYPE,
+                       OUT01_COUNT   = :HV-CK-OUT01-CNT,
+                       OUT02_COUNT   = :HV-CK-OUT02-CNT,
+                       OUT03_COUNT   = :HV-CK-OUT03-CNT,
+                       IK_COUNT      = :HV-CK-IK-CNT,
+                       ES_COUNT      = :HV-CK-ES-CNT,
+                       IS_COUNT      = :HV-CK-IS-CNT,
+                       DL_COUNT      = :HV-CK-DL-CNT,
+                       DP_COUNT      = :HV-CK-DP-CNT
+                 WHERE PROGRAM_ID   = :HV-CK-PROGRAM-ID
+           END-EXEC.
+
+           IF SQLCODE = 100
+              EXEC SQL
+                   INSERT INTO PARKCKPT
+                          (PROGRAM_ID, CUSTOMER_SUPP, LOCATION,
+                           ITEMID, EFF_START, TYPE, OUT01_COUNT,
+                           OUT02_COUNT, OUT03_COUNT, IK_COUNT,
+                           ES_COUNT, IS_COUNT, DL_COUNT, DP_COUNT)
+                   VALUES (:HV-CK-PROGRAM-ID, :HV-CK-CUSTOMER-SUPP,
+                           :HV-CK-LOCATION, :HV-CK-ITEMID,
+                           :HV-CK-EFF-START, :HV-CK-TYPE,
+                           :HV-CK-OUT01-CNT, :HV-CK-OUT02-CNT,
+                           :HV-CK-OUT03-CNT, :HV-CK-IK-CNT,
+                           :HV-CK-ES-CNT, :HV-CK-IS-CNT,
+                           :HV-CK-DL-CNT, :HV-CK-DP-CNT)
+              END-EXEC
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD CHECKPOINT WRITE ON PARKCKPT'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+       8400-WRITE-CHECKPOINT-EXIT. EXIT.
+
+
+       8410-CLEAR-CHECKPOINT.
+
+           EXEC SQL
+                DELETE FROM PARKCKPT
+                 WHERE PROGRAM_ID = :HV-CK-PROGRAM-ID
+           END-EXEC.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN 100
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD DELETE ON PARKCKPT'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+
+       8410-CLEAR-CHECKPOINT-EXIT. EXIT.
+
+
+      *    CALLER MOVES HV-DS-CUSTOMER-SUPP/HV-DS-ITEMID/HV-DS-DUP-
+      *    TYPE/HV-DS-LAST-SEEN-DATE BEFORE THE PERFORM, THE SAME WAY
+      *    8200-WRITE-ERROR'S CALLERS SET 03-ERROR-MESSAGE FIRST.
+       8420-LOG-DUP-STEWARD.
+
+           EXEC SQL
+                UPDATE DUPSTEWD
+                   SET HIT_COUNT      = HIT_COUNT + 1,
+                       LAST_SEEN_DATE = :HV-DS-LAST-SEEN-DATE
+                 WHERE CUSTOMER_SUPP  = :HV-DS-CUSTOMER-SUPP
+                   AND ITEMID         = :HV-DS-ITEMID
+                   AND DUP_TYPE       = :HV-DS-DUP-TYPE
+           END-EXEC.
+
+           IF SQLCODE = 100
+              EXEC SQL
+                   INSERT INTO DUPSTEWD
+                          (CUSTOMER_SUPP, ITEMID, DUP_TYPE,
+                           HIT_COUNT, LAST_SEEN_DATE)
+                   VALUES (:HV-DS-CUSTOMER-SUPP, :HV-DS-ITEMID,
+                           :HV-DS-DUP-TYPE, 1,
+                           :HV-DS-LAST-SEEN-DATE)
+              END-EXEC
+           END-IF.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'BAD STEWARD-LOG WRITE ON DUPSTEWD'
+                    MOVE SQLCODE TO DIS-SQL
+                    DISPLAY 'SQL CODE = ' DIS-SQL
+                    CALL 'ABENDME'
+           END-EVALUATE.
+
+       8420-LOG-DUP-STEWARD-EXIT. EXIT.
