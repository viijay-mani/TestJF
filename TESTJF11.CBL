@@ -0,0 +1,438 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     TESTJF11.
+       AUTHOR.         SYSTEM.
+       DATE-WRITTEN.   08/08/2026.
+       DATE-COMPILED.  08/08/2026.
+
+      *    READS OWKB010's OUTPUT01 (01REC PART-MASTER EXTRACT) AND
+      *    OUTPUT03 (03-ERRREC EXCEPTION FILE) AND PRODUCES ONE
+      *    SUMMARY REPORT, GROUPED BY SUPPLIER PLANT, SHOWING THE
+      *    EXTRACT RECORD COUNT ALONGSIDE EACH EXCEPTION TYPE COUNT
+      *    FOR THAT PLANT. RUN AS A FOLLOW-ON STEP AFTER OWKB010 IN
+      *    THE SAME JOB.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-9672.
+       OBJECT-COMPUTER. IBM-9672.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OUTPUT01-FILE ASSIGN TO OUT01
+                  FILE STATUS IS WS-OUT01-STATUS.
+
+           SELECT OUTPUT03-FILE ASSIGN TO OUT03
+                  FILE STATUS IS WS-OUT03-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO RPT01
+                  FILE STATUS IS WS-RPT-STATUS.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  OUTPUT01-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-OUT01                   PIC X(896).
+
+
+       FD  OUTPUT03-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-OUT03                   PIC X(80).
+
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+
+       01  REC-REPORT                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       01  FILE-STATUS-CODES.
+           05 WS-OUT01-STATUS          PIC X(02).
+           05 WS-OUT03-STATUS          PIC X(02).
+           05 WS-RPT-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05 WS-OUT01-SWITCH          PIC X(01) VALUE 'Y'.
+              88 WS-MORE-OUT01                   VALUE 'Y'.
+              88 WS-NO-MORE-OUT01                VALUE 'N'.
+           05 WS-OUT03-SWITCH          PIC X(01) VALUE 'Y'.
+              88 WS-MORE-OUT03                   VALUE 'Y'.
+              88 WS-NO-MORE-OUT03                VALUE 'N'.
+
+       01  WS-COUNTERS.
+           05 WS-IN01-COUNTER          PIC 9(08) VALUE 0.
+           05 WS-IN03-COUNTER          PIC 9(08) VALUE 0.
+
+      *    ONE ENTRY PER DISTINCT SUP-PLANT-CODE SEEN ON EITHER INPUT
+      *    FILE. NEITHER FILE ARRIVES PRE-SORTED BY PLANT, SO ENTRIES
+      *    ARE APPENDED IN FIRST-SEEN ORDER AND LOCATED WITH A PLAIN
+      *    SEARCH RATHER THAN SEARCH ALL.
+       01  WS-PLANT-TABLE.
+           05 WS-PLANT-MAX             PIC 9(05) COMP VALUE 2000.
+           05 WS-PLANT-COUNT           PIC 9(05) COMP VALUE 0.
+           05 WS-PLANT-ENTRY OCCURS 1 TO 2000 TIMES
+                 DEPENDING ON WS-PLANT-COUNT
+                 INDEXED BY WS-PLANT-IDX.
+              10 WS-RPT-PLANT-CODE     PIC X(05).
+              10 WS-RPT-PLANT-NAME     PIC X(30).
+              10 WS-RPT-EXTRACT-CNT    PIC 9(07) VALUE 0.
+              10 WS-RPT-EXC-NOPLANT    PIC 9(07) VALUE 0.
+              10 WS-RPT-EXC-NOPARTDS   PIC 9(07) VALUE 0.
+              10 WS-RPT-EXC-MULTPLNT   PIC 9(07) VALUE 0.
+              10 WS-RPT-EXC-MULTPART   PIC 9(07) VALUE 0.
+              10 WS-RPT-EXC-OTHER      PIC 9(07) VALUE 0.
+
+       01  WS-GRAND-TOTALS.
+           05 WS-GT-EXTRACT-CNT        PIC 9(08) VALUE 0.
+           05 WS-GT-EXC-NOPLANT        PIC 9(08) VALUE 0.
+           05 WS-GT-EXC-NOPARTDS       PIC 9(08) VALUE 0.
+           05 WS-GT-EXC-MULTPLNT       PIC 9(08) VALUE 0.
+           05 WS-GT-EXC-MULTPART       PIC 9(08) VALUE 0.
+           05 WS-GT-EXC-OTHER          PIC 9(08) VALUE 0.
+
+      *    MATCHES OWKB010's 01REC LAYOUT (896 BYTES) FIELD FOR FIELD
+      *    SO READ ... INTO LINES UP ON THE SAME OFFSETS.
+       01  WS-01REC-LAYOUT.
+           05 01-OWK-BUSINESS-ENTITY     PIC X(05).
+           05 01-OWK-ORD-REL-TYPE-CODE   PIC X(02).
+           05 01-OWK-ORD-REL-STATUS      PIC X(02).
+           05 01-OWK-ORD-REL-DT          PIC X(14).
+           05 01-OWK-BE-DOCK             PIC X(02).
+           05 01-OWK-DOCK-DESC           PIC X(30).
+           05 01-OWK-ORD-NUM             PIC X(12).
+           05 01-OWK-ORD-SERIES-NUM      PIC X(08).
+           05 01-OWK-ORD-DEL-NUM         PIC X(04).
+           05 01-OWK-SUP-PLANT-CODE      PIC X(05).
+           05 01-OWK-SUP-PLANT-NAME      PIC X(30).
+           05 01-OWK-ORD-SPECIALIST      PIC X(02).
+           05 01-OWK-ORD-HDL-TYPE-CODE   PIC X(01).
+           05 01-OWK-BE-UNLOAD-DT        PIC X(14).
+           05 01-OWK-RP-CHECKSHEET-PRINT PIC X(14).
+           05 01-OWK-RP-PICKLIST-PRINT   PIC X(14).
+           05 01-OWK-RP-SKIDMFST-PRINT   PIC X(14).
+           05 01-OWK-PU-ROUTE-START-DT   PIC X(14).
+           05 01-OWK-SUP-ARV-DT          PIC X(14).
+           05 01-OWK-SUP-SHIP-DOCK       PIC X(03).
+           05 01-OWK-DATA.
+              10 01-OWK-PARTNER-CODE     PIC X(05).
+              10 01-OWK-PARTNER-NAME     PIC X(30).
+              10 01-OWK-PNT-CODE         PIC X(05).
+              10 01-OWK-PNT-SHORT-NAME   PIC X(03).
+              10 01-OWK-PNT-NAME         PIC X(30).
+              10 01-OWK-RESP-LP-FLAG     PIC X(01).
+              10 01-OWK-RTE-CODE         PIC X(09).
+              10 01-OWK-RTE-DEPART-DT    PIC X(14).
+              10 01-OWK-RTE-ARRIVE-DT    PIC X(14).
+           05 01-OWK-KANBAN-NUM          PIC X(04).
+           05 01-OWK-PART-NUM            PIC X(12).
+           05 01-OWK-PART-DESC           PIC X(30).
+           05 01-OWK-QTY-PER-BOX         PIC X(07).
+           05 01-OWK-LAST-BOX-QTY        PIC X(07).
+           05 01-OWK-TTL-BOX-ORD         PIC X(07).
+           05 01-OWK-BO-REMAIN-TO-ORD    PIC X(07).
+           05 01-OWK-STORE-ADDRESS       PIC X(10).
+           05 01-OWK-LINESIDE-ADDRESS    PIC X(10).
+           05 01-OWK-NAMC-DATA           PIC X(10).
+           05 01-OWK-TXN-TYPE            PIC X(02).
+           05 01-OWK-FILLER              PIC X(13).
+
+      *    MATCHES OWKB010's 03-ERRREC LAYOUT (80 BYTES).
+       01  WS-03ERRREC-LAYOUT.
+           05  03-OWK-PART-NUM          PIC X(12).
+           05  03-FILLER1               PIC X(01).
+           05  03-OWK-KANBAN-NUM        PIC X(04).
+           05  03-FILLER2               PIC X(01).
+           05  03-OWK-BE-DOCK           PIC X(02).
+           05  03-FILLER3               PIC X(01).
+           05  03-OWK-SUP-PLANT-CODE    PIC X(05).
+           05  03-FILLER4               PIC X(01).
+           05  03-ERROR-MESSAGE         PIC X(53).
+
+       01  RPT-HEADING-1.
+           05 FILLER                   PIC X(60) VALUE
+              'OWKB011 - PART MASTER EXCEPTION/RECONCILIATION REPORT'.
+           05 FILLER                   PIC X(72) VALUE SPACES.
+
+       01  RPT-HEADING-2.
+           05 FILLER                   PIC X(05) VALUE 'PLANT'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(30) VALUE 'PLANT NAME'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'EXTRACTED'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'NO-PLNAME'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'NO-PTDESC'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'MLT-PLANT'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'MLT-PTDSC'.
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 FILLER                   PIC X(09) VALUE 'OTHER-EXC'.
+
+       01  RPT-DETAIL-LINE.
+           05 RPT-D-PLANT-CODE         PIC X(05).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 RPT-D-PLANT-NAME         PIC X(30).
+           05 FILLER                   PIC X(01) VALUE SPACES.
+           05 RPT-D-EXTRACT-CNT        PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-D-EXC-NOPLANT        PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-D-EXC-NOPARTDS       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-D-EXC-MULTPLNT       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-D-EXC-MULTPART       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-D-EXC-OTHER          PIC ZZZ,ZZ9.
+
+       01  RPT-TOTAL-LINE.
+           05 FILLER                   PIC X(36) VALUE
+              'GRAND TOTAL - ALL SUPPLIER PLANTS  '.
+           05 RPT-T-EXTRACT-CNT        PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-T-EXC-NOPLANT        PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-T-EXC-NOPARTDS       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-T-EXC-MULTPLNT       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-T-EXC-MULTPART       PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 RPT-T-EXC-OTHER          PIC ZZZ,ZZ9.
+
+       01  WS-BLANK-LINE               PIC X(132) VALUE SPACES.
+
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN-MODULE.
+
+           PERFORM 1000-INITIALIZATION THRU
+                   1000-INITIALIZATION-EXIT.
+           PERFORM 2000-MAINLINE THRU
+                   2000-MAINLINE-EXIT.
+           PERFORM 3000-CLOSE-FILES THRU
+                   3000-CLOSE-FILES-EXIT.
+
+           GOBACK.
+
+
+       1000-INITIALIZATION.
+
+           OPEN INPUT OUTPUT01-FILE.
+
+           IF WS-OUT01-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB011'
+              DISPLAY 'OPEN ERROR FOR INPUT FILE 1 '
+              DISPLAY 'FILE STATUS ' WS-OUT01-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           OPEN INPUT OUTPUT03-FILE.
+
+           IF WS-OUT03-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB011'
+              DISPLAY 'OPEN ERROR FOR INPUT FILE 3 '
+              DISPLAY 'FILE STATUS ' WS-OUT03-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+
+           IF WS-RPT-STATUS NOT = '00'
+              DISPLAY 'PROGRAM NAME : OWKB011'
+              DISPLAY 'OPEN ERROR FOR REPORT FILE '
+              DISPLAY 'FILE STATUS ' WS-RPT-STATUS
+              CALL 'ABENDME'
+           END-IF.
+
+       1000-INITIALIZATION-EXIT. EXIT.
+
+
+       2000-MAINLINE.
+
+           PERFORM 2100-LOAD-EXTRACT-COUNTS THRU
+                   2100-LOAD-EXTRACT-COUNTS-EXIT.
+           PERFORM 2200-LOAD-EXCEPTION-COUNTS THRU
+                   2200-LOAD-EXCEPTION-COUNTS-EXIT.
+           PERFORM 2300-WRITE-REPORT THRU
+                   2300-WRITE-REPORT-EXIT.
+
+       2000-MAINLINE-EXIT. EXIT.
+
+
+       2100-LOAD-EXTRACT-COUNTS.
+
+           PERFORM UNTIL WS-NO-MORE-OUT01
+              READ OUTPUT01-FILE INTO WS-01REC-LAYOUT
+                 AT END
+                    MOVE 'N' TO WS-OUT01-SWITCH
+                 NOT AT END
+                    ADD 1 TO WS-IN01-COUNTER
+                    PERFORM 2110-ACCUM-EXTRACT THRU
+                            2110-ACCUM-EXTRACT-EXIT
+              END-READ
+           END-PERFORM.
+
+       2100-LOAD-EXTRACT-COUNTS-EXIT. EXIT.
+
+
+       2110-ACCUM-EXTRACT.
+
+           PERFORM 2120-FIND-OR-ADD-PLANT THRU
+                   2120-FIND-OR-ADD-PLANT-EXIT.
+
+           ADD 1 TO WS-RPT-EXTRACT-CNT (WS-PLANT-IDX).
+           ADD 1 TO WS-GT-EXTRACT-CNT.
+
+      *    A PLANT NAME SEEN ON THE EXTRACT IS MORE TRUSTWORTHY THAN
+      *    ONE BACK-FILLED FROM AN EXCEPTION RECORD (WHICH DOESN'T
+      *    CARRY A PLANT NAME AT ALL), SO ALWAYS REFRESH IT HERE.
+           IF 01-OWK-SUP-PLANT-NAME NOT = SPACES
+              MOVE 01-OWK-SUP-PLANT-NAME TO
+                      WS-RPT-PLANT-NAME (WS-PLANT-IDX)
+           END-IF.
+
+       2110-ACCUM-EXTRACT-EXIT. EXIT.
+
+
+       2120-FIND-OR-ADD-PLANT.
+
+           SET WS-PLANT-IDX TO 1.
+           SEARCH WS-PLANT-ENTRY
+               AT END
+                    PERFORM 2130-ADD-PLANT THRU
+                            2130-ADD-PLANT-EXIT
+               WHEN WS-RPT-PLANT-CODE (WS-PLANT-IDX) =
+                    01-OWK-SUP-PLANT-CODE
+                    CONTINUE
+           END-SEARCH.
+
+       2120-FIND-OR-ADD-PLANT-EXIT. EXIT.
+
+
+       2130-ADD-PLANT.
+
+           IF WS-PLANT-COUNT >= WS-PLANT-MAX
+              DISPLAY 'PROGRAM NAME : OWKB011'
+              DISPLAY 'WS-PLANT-TABLE IS FULL - RAISE WS-PLANT-MAX'
+              CALL 'ABENDME'
+           END-IF.
+
+           ADD 1 TO WS-PLANT-COUNT.
+           SET WS-PLANT-IDX TO WS-PLANT-COUNT.
+           MOVE 01-OWK-SUP-PLANT-CODE TO
+                   WS-RPT-PLANT-CODE (WS-PLANT-IDX).
+           MOVE SPACES TO WS-RPT-PLANT-NAME (WS-PLANT-IDX).
+
+       2130-ADD-PLANT-EXIT. EXIT.
+
+
+       2200-LOAD-EXCEPTION-COUNTS.
+
+           PERFORM UNTIL WS-NO-MORE-OUT03
+              READ OUTPUT03-FILE INTO WS-03ERRREC-LAYOUT
+                 AT END
+                    MOVE 'N' TO WS-OUT03-SWITCH
+                 NOT AT END
+                    ADD 1 TO WS-IN03-COUNTER
+                    PERFORM 2210-ACCUM-EXCEPTION THRU
+                            2210-ACCUM-EXCEPTION-EXIT
+              END-READ
+           END-PERFORM.
+
+       2200-LOAD-EXCEPTION-COUNTS-EXIT. EXIT.
+
+
+       2210-ACCUM-EXCEPTION.
+
+           MOVE 03-OWK-SUP-PLANT-CODE TO 01-OWK-SUP-PLANT-CODE.
+           PERFORM 2120-FIND-OR-ADD-PLANT THRU
+                   2120-FIND-OR-ADD-PLANT-EXIT.
+
+           EVALUATE 03-ERROR-MESSAGE
+               WHEN 'NO SUPPLIER PLANT NAME'
+                    ADD 1 TO WS-RPT-EXC-NOPLANT  (WS-PLANT-IDX)
+                    ADD 1 TO WS-GT-EXC-NOPLANT
+               WHEN 'NO PART DESCRIPTION'
+                    ADD 1 TO WS-RPT-EXC-NOPARTDS (WS-PLANT-IDX)
+                    ADD 1 TO WS-GT-EXC-NOPARTDS
+               WHEN 'MULTIPLE SUPPLIER PLANT NAME'
+                    ADD 1 TO WS-RPT-EXC-MULTPLNT (WS-PLANT-IDX)
+                    ADD 1 TO WS-GT-EXC-MULTPLNT
+               WHEN 'MULTIPLE PART DESCRIPTION'
+                    ADD 1 TO WS-RPT-EXC-MULTPART (WS-PLANT-IDX)
+                    ADD 1 TO WS-GT-EXC-MULTPART
+               WHEN OTHER
+                    ADD 1 TO WS-RPT-EXC-OTHER    (WS-PLANT-IDX)
+                    ADD 1 TO WS-GT-EXC-OTHER
+           END-EVALUATE.
+
+       2210-ACCUM-EXCEPTION-EXIT. EXIT.
+
+
+       2300-WRITE-REPORT.
+
+           WRITE REC-REPORT FROM RPT-HEADING-1.
+           WRITE REC-REPORT FROM WS-BLANK-LINE.
+           WRITE REC-REPORT FROM RPT-HEADING-2.
+           WRITE REC-REPORT FROM WS-BLANK-LINE.
+
+           PERFORM VARYING WS-PLANT-IDX FROM 1 BY 1
+                     UNTIL WS-PLANT-IDX > WS-PLANT-COUNT
+              MOVE WS-RPT-PLANT-CODE   (WS-PLANT-IDX) TO
+                      RPT-D-PLANT-CODE
+              MOVE WS-RPT-PLANT-NAME   (WS-PLANT-IDX) TO
+                      RPT-D-PLANT-NAME
+              MOVE WS-RPT-EXTRACT-CNT  (WS-PLANT-IDX) TO
+                      RPT-D-EXTRACT-CNT
+              MOVE WS-RPT-EXC-NOPLANT  (WS-PLANT-IDX) TO
+                      RPT-D-EXC-NOPLANT
+              MOVE WS-RPT-EXC-NOPARTDS (WS-PLANT-IDX) TO
+                      RPT-D-EXC-NOPARTDS
+              MOVE WS-RPT-EXC-MULTPLNT (WS-PLANT-IDX) TO
+                      RPT-D-EXC-MULTPLNT
+              MOVE WS-RPT-EXC-MULTPART (WS-PLANT-IDX) TO
+                      RPT-D-EXC-MULTPART
+              MOVE WS-RPT-EXC-OTHER    (WS-PLANT-IDX) TO
+                      RPT-D-EXC-OTHER
+              WRITE REC-REPORT FROM RPT-DETAIL-LINE
+           END-PERFORM.
+
+           WRITE REC-REPORT FROM WS-BLANK-LINE.
+
+           MOVE WS-GT-EXTRACT-CNT  TO RPT-T-EXTRACT-CNT.
+           MOVE WS-GT-EXC-NOPLANT  TO RPT-T-EXC-NOPLANT.
+           MOVE WS-GT-EXC-NOPARTDS TO RPT-T-EXC-NOPARTDS.
+           MOVE WS-GT-EXC-MULTPLNT TO RPT-T-EXC-MULTPLNT.
+           MOVE WS-GT-EXC-MULTPART TO RPT-T-EXC-MULTPART.
+           MOVE WS-GT-EXC-OTHER    TO RPT-T-EXC-OTHER.
+
+           WRITE REC-REPORT FROM RPT-TOTAL-LINE.
+
+       2300-WRITE-REPORT-EXIT. EXIT.
+
+
+       3000-CLOSE-FILES.
+
+           CLOSE OUTPUT01-FILE.
+           CLOSE OUTPUT03-FILE.
+           CLOSE REPORT-FILE.
+
+           DISPLAY 'OWKB011 EXTRACT RECORDS READ    = ' WS-IN01-COUNTER.
+           DISPLAY 'OWKB011 EXCEPTION RECORDS READ  = ' WS-IN03-COUNTER.
+           DISPLAY 'OWKB011 SUPPLIER PLANTS REPORTED = ' WS-PLANT-COUNT.
+
+       3000-CLOSE-FILES-EXIT. EXIT.
